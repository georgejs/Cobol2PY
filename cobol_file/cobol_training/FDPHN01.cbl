@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for PHONE-FILE, the company phone
+      *              directory, shared by every program that maintains
+      *              or reports on it.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Pulled PHONE-RECORD out of OPEN-WRITE into a
+      *                  shared copybook so the report program didn't
+      *                  have to keep its own copy in step.
+      *   2026-08-09 DW  Added PHONE-DEPT-CODE and PHONE-EXTENSION.
+      *                  PHONE-NUMBER is now a 10-digit numeric field
+      *                  instead of free-form text.
+      *   2026-08-09 DW  PHONE-FILE reorganized as indexed (see
+      *                  SLPHN01.cbl) - record layout unchanged.
+      *   2026-08-09 DW  PHONE-LAST-NAME and PHONE-FIRST-NAME are now
+      *                  grouped under PHONE-NAME-KEY so the two
+      *                  together can be the RECORD KEY (see
+      *                  SLPHN01.cbl).  Byte layout is unchanged.
+      ******************************************************************
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PHONE-RECORD.
+           05 PHONE-NAME-KEY.
+               10 PHONE-LAST-NAME      PIC X(20).
+               10 PHONE-FIRST-NAME     PIC X(20).
+           05 PHONE-NUMBER             PIC 9(10).
+           05 PHONE-DEPT-CODE          PIC X(04).
+           05 PHONE-EXTENSION          PIC 9(05).
