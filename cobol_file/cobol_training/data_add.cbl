@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     WORKING-STORAGE fields shared by the vendor build
+      *              program (VNDBLD02).
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Added WS-VENDOR-FILE-STATUS for the indexed
+      *                  VENDOR-FILE SELECT.
+      *   2026-08-09 DW  Replaced the DATASTAT-1 placeholder test
+      *                  DISPLAY with real batch controls - a record
+      *                  added counter and a hash total on
+      *                  VENDOR-NUMBER - so an operator can tell the
+      *                  run processed what it was supposed to.
+      *   2026-08-09 DW  Added WS-STATE-ZIP-TABLE so new vendors can
+      *                  be checked for a state that doesn't match
+      *                  its zip code prefix.
+      *   2026-08-09 DW  Added WS-SIGNON-OK-SWITCH so VNDBLD02 can
+      *                  prompt for WS-OPERATOR-ID the same way
+      *                  VNDMNT01 and OPEN-WRITE do instead of leaving
+      *                  it blank on every history record.
+      *   2026-08-09 DW  Added WS-VENDOR-CTL-NOT-FOUND so VNDBLD02 can
+      *                  create VENDOR-CONTROL-FILE the first time the
+      *                  build ever runs instead of failing to open it.
+      *   2026-08-09 DW  Added WS-RUN-MODE so VNDBLD02 can take a
+      *                  batch PARM and skip the interactive sign-on,
+      *                  the same way OPEN-WRITE does.
+      *   2026-08-09 DW  Added WS-CURRENCY-SWITCH so VNDBLD02 can
+      *                  reject a new vendor whose transaction record
+      *                  carries a currency code other than USD/CAD/
+      *                  GBP instead of always defaulting to USD.
+      ******************************************************************
+       01  WS-VENDOR-FILE-STATUS      PIC X(02).
+           88 WS-VENDOR-FILE-OK           VALUE "00".
+           88 WS-VENDOR-FILE-EOF          VALUE "10".
+           88 WS-VENDOR-FILE-DUP-KEY      VALUE "22".
+           88 WS-VENDOR-FILE-NOT-FOUND    VALUE "23".
+
+       01  WS-VENDOR-CTL-STATUS       PIC X(02).
+           88 WS-VENDOR-CTL-OK            VALUE "00".
+           88 WS-VENDOR-CTL-NOT-FOUND     VALUE "35".
+
+       01  WS-VENDOR-TRANS-STATUS     PIC X(02).
+           88 WS-VENDOR-TRANS-OK          VALUE "00".
+           88 WS-VENDOR-TRANS-EOF         VALUE "10".
+
+       01  WS-DUP-SWITCH               PIC X(01) VALUE "N".
+           88 WS-DUP-FOUND                 VALUE "Y".
+       01  WS-DUP-SCAN-SWITCH          PIC X(01) VALUE "N".
+           88 WS-DUP-SCAN-EOF               VALUE "Y".
+
+      * BATCH CONTROL TOTALS FOR THE VENDOR BUILD RUN.
+       01  WS-BATCH-CONTROLS.
+           05 WS-RECORDS-ADDED         PIC 9(07) COMP.
+           05 WS-RECORDS-REJECTED      PIC 9(07) COMP.
+           05 WS-HASH-TOTAL            PIC 9(09) COMP.
+
+      * CHECKPOINT/RESTART CONTROLS.
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+           88 WS-CHECKPOINT-OK             VALUE "00".
+           88 WS-CHECKPOINT-NOT-FOUND      VALUE "35".
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(03) VALUE 10.
+       01  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+       01  WS-RESTART-COUNT            PIC 9(07) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(03) COMP.
+
+      * AUDIT TRAIL CONTROLS.
+       01  WS-VENDOR-HIST-STATUS       PIC X(02).
+           88 WS-VENDOR-HIST-OK            VALUE "00".
+       01  WS-OPERATOR-ID               PIC X(08) VALUE SPACES.
+       01  WS-SIGNON-OK-SWITCH          PIC X(01) VALUE "N".
+           88 WS-SIGNON-OK                  VALUE "Y".
+
+       01  WS-RUN-MODE                  PIC X(01).
+           88 WS-MODE-INTERACTIVE           VALUE "I".
+           88 WS-MODE-BATCH                 VALUE "B".
+
+      * STATE/ZIP-PREFIX REFERENCE TABLE - CROSS-CHECKS VT-VENDOR-STATE
+      * AGAINST THE FIRST THREE DIGITS OF VT-VENDOR-ZIP SO A TYPO'D
+      * STATE OR ZIP DOESN'T GO IN UNCAUGHT.
+       01  WS-STATE-ZIP-TABLE-VALUES.
+           05 FILLER PIC X(08) VALUE "AL350369".
+           05 FILLER PIC X(08) VALUE "AK995999".
+           05 FILLER PIC X(08) VALUE "AZ850865".
+           05 FILLER PIC X(08) VALUE "AR716729".
+           05 FILLER PIC X(08) VALUE "CA900961".
+           05 FILLER PIC X(08) VALUE "CO800816".
+           05 FILLER PIC X(08) VALUE "CT060069".
+           05 FILLER PIC X(08) VALUE "DE197199".
+           05 FILLER PIC X(08) VALUE "DC200205".
+           05 FILLER PIC X(08) VALUE "FL320349".
+           05 FILLER PIC X(08) VALUE "GA300319".
+           05 FILLER PIC X(08) VALUE "HI967968".
+           05 FILLER PIC X(08) VALUE "ID832838".
+           05 FILLER PIC X(08) VALUE "IL600629".
+           05 FILLER PIC X(08) VALUE "IN460479".
+           05 FILLER PIC X(08) VALUE "IA500528".
+           05 FILLER PIC X(08) VALUE "KS660679".
+           05 FILLER PIC X(08) VALUE "KY400427".
+           05 FILLER PIC X(08) VALUE "LA700714".
+           05 FILLER PIC X(08) VALUE "ME039049".
+           05 FILLER PIC X(08) VALUE "MD206219".
+           05 FILLER PIC X(08) VALUE "MA010027".
+           05 FILLER PIC X(08) VALUE "MI480499".
+           05 FILLER PIC X(08) VALUE "MN550567".
+           05 FILLER PIC X(08) VALUE "MS386397".
+           05 FILLER PIC X(08) VALUE "MO630658".
+           05 FILLER PIC X(08) VALUE "MT590599".
+           05 FILLER PIC X(08) VALUE "NE680693".
+           05 FILLER PIC X(08) VALUE "NV889898".
+           05 FILLER PIC X(08) VALUE "NH030038".
+           05 FILLER PIC X(08) VALUE "NJ070089".
+           05 FILLER PIC X(08) VALUE "NM870884".
+           05 FILLER PIC X(08) VALUE "NY100149".
+           05 FILLER PIC X(08) VALUE "NC270289".
+           05 FILLER PIC X(08) VALUE "ND580588".
+           05 FILLER PIC X(08) VALUE "OH430458".
+           05 FILLER PIC X(08) VALUE "OK730749".
+           05 FILLER PIC X(08) VALUE "OR970979".
+           05 FILLER PIC X(08) VALUE "PA150196".
+           05 FILLER PIC X(08) VALUE "RI028029".
+           05 FILLER PIC X(08) VALUE "SC290299".
+           05 FILLER PIC X(08) VALUE "SD570577".
+           05 FILLER PIC X(08) VALUE "TN370385".
+           05 FILLER PIC X(08) VALUE "TX750799".
+           05 FILLER PIC X(08) VALUE "UT840847".
+           05 FILLER PIC X(08) VALUE "VT050059".
+           05 FILLER PIC X(08) VALUE "VA220246".
+           05 FILLER PIC X(08) VALUE "WA980994".
+           05 FILLER PIC X(08) VALUE "WV247268".
+           05 FILLER PIC X(08) VALUE "WI530549".
+           05 FILLER PIC X(08) VALUE "WY820831".
+       01  WS-STATE-ZIP-TABLE REDEFINES WS-STATE-ZIP-TABLE-VALUES.
+           05 WS-SZ-ENTRY OCCURS 51 TIMES
+                   INDEXED BY WS-SZ-IDX.
+               10 WS-SZ-STATE           PIC X(02).
+               10 WS-SZ-ZIP-LOW         PIC 9(03).
+               10 WS-SZ-ZIP-HIGH        PIC 9(03).
+
+       01  WS-VENDOR-ZIP-PREFIX        PIC 9(03).
+       01  WS-STATE-ZIP-SWITCH         PIC X(01) VALUE "N".
+           88 WS-STATE-ZIP-MISMATCH        VALUE "Y".
+
+       01  WS-CURRENCY-SWITCH          PIC X(01) VALUE "N".
+           88 WS-CURRENCY-INVALID          VALUE "Y".
