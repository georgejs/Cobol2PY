@@ -1,25 +1,65 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Demonstrates accumulating a running record count
+      *              and dollar total across a batch run using the
+      *              shared CTLTOT01 control-total routine.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Replaced the one-shot two-number adder with a
+      *                  loop that calls the shared CTLTOT01 control-
+      *                  total routine once per entry, the way a batch
+      *                  program would total up an entire file run.
+      *   2026-08-09 DW  Widened the amount/total fields to match
+      *                  CTLTOT01's PIC S9(11)V99 and display a
+      *                  message if CTLTOT01 reports the total
+      *                  overflowed.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Learning-var.
+       PROGRAM-ID. LEARNING-VAR.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  First-Number                PICTURE 99.
-       01  Second-Number               PICTURE 99.
-       01  Third-Number                PICTURE 999.
+       01  WS-CONTROL-FUNCTION        PIC X(01).
+       01  WS-ENTRY-AMOUNT            PIC S9(11)V99.
+       01  WS-RUN-RECORD-COUNT        PIC 9(9).
+       01  WS-RUN-DOLLAR-TOTAL        PIC S9(11)V99.
+       01  WS-SIZE-ERROR-SWITCH       PIC X(01).
+           88 WS-SIZE-ERROR               VALUE "Y".
+
+       01  WS-MORE-ENTRIES-SWITCH     PIC X(01) VALUE "Y".
+           88 WS-MORE-ENTRIES             VALUE "Y".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Enter First Number".
-            ACCEPT First-Number.
-            DISPLAY "Enter Second Number".
-            ACCEPT Second-Number.
-            COMPUTE Third-Number = First-Number + Second-Number
-            DISPLAY "Sum of Number 1 and 2 is :".
-            DISPLAY Third-Number.
+       0000-MAINLINE.
+            PERFORM 1000-ACCUMULATE-ENTRY UNTIL NOT WS-MORE-ENTRIES.
+            PERFORM 2000-DISPLAY-TOTALS.
             STOP RUN.
-       END PROGRAM Learning-var.
+
+       1000-ACCUMULATE-ENTRY.
+            DISPLAY "ENTER AMOUNT (0 TO STOP): ".
+            ACCEPT WS-ENTRY-AMOUNT.
+            IF WS-ENTRY-AMOUNT = ZERO
+                MOVE "N" TO WS-MORE-ENTRIES-SWITCH
+            ELSE
+                MOVE "A" TO WS-CONTROL-FUNCTION
+                CALL "CTLTOT01" USING WS-CONTROL-FUNCTION
+                    WS-ENTRY-AMOUNT WS-RUN-RECORD-COUNT
+                    WS-RUN-DOLLAR-TOTAL WS-SIZE-ERROR-SWITCH
+                IF WS-SIZE-ERROR
+                    DISPLAY "CONTROL TOTAL OVERFLOWED - CHECK RUN"
+                END-IF
+            END-IF.
+
+       2000-DISPLAY-TOTALS.
+            MOVE "G" TO WS-CONTROL-FUNCTION.
+            CALL "CTLTOT01" USING WS-CONTROL-FUNCTION WS-ENTRY-AMOUNT
+                WS-RUN-RECORD-COUNT WS-RUN-DOLLAR-TOTAL
+                WS-SIZE-ERROR-SWITCH.
+            DISPLAY "RECORD COUNT IS: " WS-RUN-RECORD-COUNT.
+            DISPLAY "DOLLAR TOTAL IS: " WS-RUN-DOLLAR-TOTAL.
+       END PROGRAM LEARNING-VAR.
