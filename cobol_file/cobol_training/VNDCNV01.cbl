@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     One-time conversion of VENDOR-FILE-OLD (the
+      *              original narrow vendor layout) onto the current
+      *              expanded VENDOR-RECORD in fdvnd01.cbl.  Every
+      *              vendor carried over is given sensible defaults
+      *              for the fields that didn't exist on the old
+      *              layout, so nothing already on file is lost when
+      *              the record format changes.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original conversion run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDCNV01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLVNDO1.cbl".
+           COPY "SLVND01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDVNDO1.cbl".
+           COPY "fdvnd01.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDOR-OLD-STATUS       PIC X(02).
+           88 WS-VENDOR-OLD-OK            VALUE "00".
+           88 WS-VENDOR-OLD-EOF           VALUE "10".
+       01  WS-VENDOR-FILE-STATUS      PIC X(02).
+           88 WS-VENDOR-FILE-OK           VALUE "00".
+           88 WS-VENDOR-FILE-NOT-FOUND    VALUE "35".
+           88 WS-VENDOR-FILE-DUP-KEY      VALUE "22".
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-NO-MORE-OLD-VENDORS       VALUE "Y".
+       01  WS-RECORDS-CONVERTED        PIC 9(05) VALUE ZERO.
+       01  WS-RECORDS-REJECTED         PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-CONVERT-VENDORS
+                UNTIL WS-NO-MORE-OLD-VENDORS.
+            PERFORM 9000-TERMINATE.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT VENDOR-FILE-OLD.
+            IF NOT WS-VENDOR-OLD-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE-OLD, STATUS = "
+                    WS-VENDOR-OLD-STATUS
+            END-IF.
+            OPEN I-O VENDOR-FILE.
+            IF WS-VENDOR-FILE-NOT-FOUND
+                OPEN OUTPUT VENDOR-FILE
+                CLOSE VENDOR-FILE
+                OPEN I-O VENDOR-FILE
+            END-IF.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+            END-IF.
+            READ VENDOR-FILE-OLD
+                AT END SET WS-NO-MORE-OLD-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-OLD-OK AND NOT WS-VENDOR-OLD-EOF
+                DISPLAY "VENDOR-FILE-OLD READ ERROR, STATUS = "
+                    WS-VENDOR-OLD-STATUS
+                SET WS-NO-MORE-OLD-VENDORS TO TRUE
+            END-IF.
+
+      * CARRY OVER THE FIELDS THAT EXISTED ON THE OLD LAYOUT AS-IS AND
+      * DEFAULT EVERYTHING ADDED SINCE: THE VENDOR STARTS ACTIVE AS OF
+      * TODAY, NOT SET UP FOR EFT, BILLED IN USD, WITH NO YEAR-TO-DATE
+      * PAID HISTORY AND NOT 1099-ELIGIBLE UNTIL SOMEONE FLAGS IT.
+       2000-CONVERT-VENDORS.
+            MOVE VO-VENDOR-NUMBER    TO VENDOR-NUMBER.
+            MOVE VO-VENDOR-NAME      TO VENDOR-NAME.
+            MOVE VO-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1.
+            MOVE VO-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2.
+            MOVE VO-VENDOR-CITY      TO VENDOR-CITY.
+            MOVE VO-VENDOR-STATE     TO VENDOR-STATE.
+            MOVE VO-VENDOR-ZIP       TO VENDOR-ZIP.
+            MOVE VO-VENDOR-CONTACT   TO VENDOR-CONTACT.
+            MOVE VO-VENDOR-PHONE     TO VENDOR-PHONE.
+            SET VENDOR-ACTIVE TO TRUE.
+            ACCEPT VENDOR-STATUS-DATE FROM DATE YYYYMMDD.
+            MOVE "N" TO VENDOR-EFT-FLAG.
+            MOVE SPACES TO VENDOR-BANK-ROUTING.
+            MOVE SPACES TO VENDOR-BANK-ACCOUNT.
+            MOVE SPACES TO VENDOR-BANK-ACCT-TYPE.
+            SET VENDOR-CURR-USD TO TRUE.
+            MOVE ZERO TO VENDOR-YTD-PAID.
+            SET VENDOR-1099-NOT-ELIGIBLE TO TRUE.
+            WRITE VENDOR-RECORD
+                INVALID KEY
+                    DISPLAY "VENDOR " VENDOR-NUMBER
+                        " ALREADY ON VENDOR-FILE - NOT CONVERTED"
+                    ADD 1 TO WS-RECORDS-REJECTED
+                NOT INVALID KEY
+                    ADD 1 TO WS-RECORDS-CONVERTED
+            END-WRITE.
+            READ VENDOR-FILE-OLD
+                AT END SET WS-NO-MORE-OLD-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-OLD-OK AND NOT WS-VENDOR-OLD-EOF
+                DISPLAY "VENDOR-FILE-OLD READ ERROR, STATUS = "
+                    WS-VENDOR-OLD-STATUS
+                SET WS-NO-MORE-OLD-VENDORS TO TRUE
+            END-IF.
+
+       9000-TERMINATE.
+            DISPLAY "VENDOR RECORDS CONVERTED: " WS-RECORDS-CONVERTED.
+            DISPLAY "VENDOR RECORDS REJECTED : " WS-RECORDS-REJECTED.
+            CLOSE VENDOR-FILE-OLD.
+            CLOSE VENDOR-FILE.
+       END PROGRAM VNDCNV01.
