@@ -1,13 +1,25 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Demonstrates group-level WORKING-STORAGE layouts
+      *              and zero-suppressed numeric display editing.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Zero-suppress editing of XVARB/XVARC now goes
+      *                  through the shared NUMEDIT01 routine instead
+      *                  of each program working out its own edited
+      *                  picture.
+      *   2026-08-09 DW  VARC is now looked up against a real
+      *                  site-code table instead of being preset to
+      *                  the literal "LOCATION".
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GROUP-VAR-STUFF.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
-
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  VARD PIC X(30).
@@ -22,12 +34,33 @@
            10 XVARA PIC 9(6) VALUE "123456".
            10 XVARB PIC Z(6).
            10 XVARC PIC Z(6)9(2).
+
+       01  WS-NUMEDIT-TYPE            PIC X(01).
+       01  WS-NUMEDIT-VALUE           PIC 9(6)V99.
+       01  WS-NUMEDIT-COUNT-EDITED    PIC Z(6).
+       01  WS-NUMEDIT-AMOUNT-EDITED   PIC Z(6)9(2).
+
+       01  WS-LOCATION-TABLE-VALUES.
+           05 FILLER PIC X(24) VALUE "HQ  HEADQUARTERS        ".
+           05 FILLER PIC X(24) VALUE "NYC NEW YORK OFFICE     ".
+           05 FILLER PIC X(24) VALUE "CHI CHICAGO OFFICE      ".
+           05 FILLER PIC X(24) VALUE "LAX LOS ANGELES OFFICE  ".
+           05 FILLER PIC X(24) VALUE "LON LONDON OFFICE       ".
+       01  WS-LOCATION-TABLE REDEFINES WS-LOCATION-TABLE-VALUES.
+           05 WS-LOCATION-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-LOCATION-IDX.
+               10 WS-LOCATION-CODE     PIC X(04).
+               10 WS-LOCATION-NAME     PIC X(20).
+
+       01  WS-ENTRY-SITE-CODE         PIC X(04) VALUE "HQ  ".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE "LOCATION" TO VARC.
+       0000-MAINLINE.
+            PERFORM 1500-LOOKUP-LOCATION.
             DISPLAY "Hello".
             DISPLAY DATA-STRUK1.
-            ACCEPT VARC.
+            ACCEPT WS-ENTRY-SITE-CODE.
+            PERFORM 1500-LOOKUP-LOCATION.
             ACCEPT VARD.
             MOVE VARD TO VARE.
             DISPLAY DATA-STRUK1.
@@ -36,11 +69,37 @@
             DISPLAY SETVAL.
 
             MOVE "321" TO XVARA.
-            MOVE XVARA TO XVARB.
+            PERFORM 1000-EDIT-COUNT.
             DISPLAY XVARB.
-            MOVE "8" TO XVARC.
+            PERFORM 2000-EDIT-AMOUNT.
 
-            DISPLAY DATA-TWO-STRUK2
+            DISPLAY DATA-TWO-STRUK2.
 
             STOP RUN.
+
+      * LOOK UP WS-ENTRY-SITE-CODE AGAINST THE SITE-CODE TABLE AND
+      * MOVE THE SITE NAME INTO VARC FOR DISPLAY.
+       1500-LOOKUP-LOCATION.
+            SET WS-LOCATION-IDX TO 1.
+            SEARCH WS-LOCATION-ENTRY
+                AT END
+                    MOVE "UNKNOWN LOCATION CODE" TO VARC
+                WHEN WS-LOCATION-CODE (WS-LOCATION-IDX) =
+                        WS-ENTRY-SITE-CODE
+                    MOVE WS-LOCATION-NAME (WS-LOCATION-IDX) TO VARC
+            END-SEARCH.
+
+       1000-EDIT-COUNT.
+            MOVE "C" TO WS-NUMEDIT-TYPE.
+            MOVE XVARA TO WS-NUMEDIT-VALUE.
+            CALL "NUMEDIT01" USING WS-NUMEDIT-TYPE WS-NUMEDIT-VALUE
+                WS-NUMEDIT-COUNT-EDITED WS-NUMEDIT-AMOUNT-EDITED.
+            MOVE WS-NUMEDIT-COUNT-EDITED TO XVARB.
+
+       2000-EDIT-AMOUNT.
+            MOVE "A" TO WS-NUMEDIT-TYPE.
+            MOVE 8 TO WS-NUMEDIT-VALUE.
+            CALL "NUMEDIT01" USING WS-NUMEDIT-TYPE WS-NUMEDIT-VALUE
+                WS-NUMEDIT-COUNT-EDITED WS-NUMEDIT-AMOUNT-EDITED.
+            MOVE WS-NUMEDIT-AMOUNT-EDITED TO XVARC.
        END PROGRAM GROUP-VAR-STUFF.
