@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for VENDOR-FILE-OLD, the
+      *              original narrow-layout vendor file being migrated
+      *              onto the expanded fdvnd01.cbl record by VNDCNV01.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-FILE-OLD ASSIGN TO "VNDOLD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-OLD-STATUS.
