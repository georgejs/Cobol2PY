@@ -0,0 +1,74 @@
+//NIGHTLY  JOB (AP),'NIGHTLY AP RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* NIGHTLY JOB STREAM - BACKS UP THE VENDOR MASTER, RUNS THE
+//* VENDOR BUILD, THEN THE PHONE DIRECTORY UPDATE AND THE
+//* VENDOR/PHONE LISTING REPORTS.  EACH DOWNSTREAM STEP IS
+//* CONDITIONED ON EVERY STEP AHEAD OF IT, SO A FAILED VENDOR
+//* BUILD STOPS THE PHONE UPDATE AND BOTH REPORTS FROM RUNNING
+//* AGAINST A HALF-UPDATED VENDOR FILE.
+//*
+//* NOTE: EVERY STEP BELOW EXCEPT BACKUP RUNS ONE OF OUR OWN
+//* PROGRAMS, AND EACH OF THOSE OPENS ITS FILES BY THE FIXED
+//* NAME ON ITS OWN SELECT CLAUSE (VENDOR.DAT, PHONE.DAT,
+//* VNDTRAN.DAT, PHONTRAN.DAT, PMTCTL.DAT, ...), NOT THROUGH
+//* THE DD STATEMENTS BELOW.  THE DSNS ON THOSE STEPS DOCUMENT
+//* WHICH DATA SET EACH STEP IS UNDERSTOOD TO BE WORKING AGAINST
+//* BUT DO NOT REDIRECT THE PROGRAM TO IT - ONLY THE BACKUP
+//* STEP'S IDCAMS DD NAMES ARE ACTUALLY HONORED.
+//*************************************************************
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//VNDMSTR  DD   DSN=AP.VENDOR.MASTER,DISP=SHR
+//VNDBKUP  DD   DSN=AP.VENDOR.MASTER.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=219,RECFM=FB)
+//SYSIN    DD   *
+  REPRO INFILE(VNDMSTR) OUTFILE(VNDBKUP)
+/*
+//*************************************************************
+//* VENDOR BUILD STEP - ONLY RUNS IF THE BACKUP STEP COMPLETED
+//* CLEAN.
+//*************************************************************
+//VNDBLD   EXEC PGM=VNDBLD02,COND=(4,LT,BACKUP),PARM='B'
+//STEPLIB  DD   DSN=AP.PROD.LOADLIB,DISP=SHR
+//VNDMSTR  DD   DSN=AP.VENDOR.MASTER,DISP=OLD
+//VNDTRAN  DD   DSN=AP.VENDOR.TRANS,DISP=SHR
+//VNDCTL   DD   DSN=AP.VENDOR.CONTROL,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*************************************************************
+//* PHONE DIRECTORY UPDATE STEP - ONLY RUNS IF THE BACKUP AND
+//* VENDOR BUILD STEPS BOTH COMPLETED CLEAN.
+//*************************************************************
+//PHNUPD   EXEC PGM=OPEN-WRITE,COND=((4,LT,BACKUP),(4,LT,VNDBLD)),
+//             PARM='B'
+//STEPLIB  DD   DSN=AP.PROD.LOADLIB,DISP=SHR
+//PHONE    DD   DSN=AP.PHONE.MASTER,DISP=OLD
+//PHONTRAN DD   DSN=AP.PHONE.TRANS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*************************************************************
+//* VENDOR AND PHONE LISTING REPORTS - EACH ONLY RUNS IF THE
+//* BACKUP AND VENDOR BUILD STEPS BOTH COMPLETED CLEAN, SO A
+//* FAILED BUILD DOESN'T GET REPORTED ON AS IF IT SUCCEEDED.
+//*************************************************************
+//VNDRPT   EXEC PGM=VNDRPT01,COND=((4,LT,BACKUP),(4,LT,VNDBLD))
+//STEPLIB  DD   DSN=AP.PROD.LOADLIB,DISP=SHR
+//VNDMSTR  DD   DSN=AP.VENDOR.MASTER,DISP=SHR
+//VNDLIST  DD   SYSOUT=*
+//*
+//PHNRPT   EXEC PGM=PHNRPT01,COND=((4,LT,BACKUP),(4,LT,VNDBLD))
+//STEPLIB  DD   DSN=AP.PROD.LOADLIB,DISP=SHR
+//PHONE    DD   DSN=AP.PHONE.MASTER,DISP=SHR
+//PHNLIST  DD   SYSOUT=*
+//*************************************************************
+//* NIGHTLY RECONCILIATION - COMPARES EACH VENDOR'S YTD PAID
+//* TOTAL AGAINST THE INDEPENDENT PAYMENT CONTROL FILE AND
+//* FLAGS ANY VENDOR THAT'S OUT OF BALANCE.  ONLY RUNS IF THE
+//* BACKUP AND VENDOR BUILD STEPS BOTH COMPLETED CLEAN.
+//*************************************************************
+//VNDRECN  EXEC PGM=VNDRECN1,COND=((4,LT,BACKUP),(4,LT,VNDBLD))
+//STEPLIB  DD   DSN=AP.PROD.LOADLIB,DISP=SHR
+//VNDMSTR  DD   DSN=AP.VENDOR.MASTER,DISP=SHR
+//PMTCTL   DD   DSN=AP.VENDOR.PMTCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
