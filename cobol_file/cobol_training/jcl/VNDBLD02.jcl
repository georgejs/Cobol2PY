@@ -0,0 +1,39 @@
+//VNDBLD02 JOB (AP),'VENDOR BUILD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* BACKS UP THE VENDOR MASTER BEFORE VNDBLD02 RUNS, THEN
+//* RUNS THE VENDOR BUILD.  THE BACKUP STEP ALWAYS RUNS AHEAD
+//* OF THE BUILD SO A BAD BUILD CAN BE UNDONE FROM THE LATEST
+//* GENERATION WITHOUT RE-KEYING VENDORS BY HAND.
+//*
+//* AP.VENDOR.MASTER.GDG IS A GENERATION DATA GROUP - IDCAMS
+//* DEFINE GENERATIONDATAGROUP ... LIMIT(4) SCRATCH, SO ONLY
+//* THE LAST FOUR BACKUPS ARE KEPT.
+//*************************************************************
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//VNDMSTR  DD   DSN=AP.VENDOR.MASTER,DISP=SHR
+//VNDBKUP  DD   DSN=AP.VENDOR.MASTER.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=219,RECFM=FB)
+//SYSIN    DD   *
+  REPRO INFILE(VNDMSTR) OUTFILE(VNDBKUP)
+/*
+//*************************************************************
+//* VENDOR BUILD STEP - ONLY RUNS IF THE BACKUP STEP COMPLETED
+//* CLEAN (COND CODES BELOW ARE FOR THE STEPS THAT FOLLOW IT
+//* IN THE NIGHTLY STREAM - SEE NIGHTLY.jcl).
+//*
+//* NOTE: VNDBLD02 OPENS ITS FILES BY THE FIXED NAME ON ITS OWN
+//* SELECT CLAUSES (VENDOR.DAT, VNDTRAN.DAT, VNDCTL.DAT), NOT
+//* THROUGH THESE DD STATEMENTS, SO THE VNDMSTR/VNDTRAN/VNDCTL
+//* DSNS BELOW DOCUMENT WHAT THE STEP USES BUT DO NOT REDIRECT
+//* IT - THE ACTUAL DATA SETS MUST BE THE ONES VNDBLD02 OPENS.
+//*************************************************************
+//VNDBLD   EXEC PGM=VNDBLD02,COND=(4,LT,BACKUP),PARM='B'
+//STEPLIB  DD   DSN=AP.PROD.LOADLIB,DISP=SHR
+//VNDMSTR  DD   DSN=AP.VENDOR.MASTER,DISP=OLD
+//VNDTRAN  DD   DSN=AP.VENDOR.TRANS,DISP=SHR
+//VNDCTL   DD   DSN=AP.VENDOR.CONTROL,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
