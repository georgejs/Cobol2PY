@@ -1,24 +1,380 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Builds/maintains the vendor master file
+      *              (VENDOR-FILE).
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Reorganized VENDOR-FILE as indexed by
+      *                  VENDOR-NUMBER.  COPY "SLVND01.cbl" and
+      *                  COPY "fdvnd01.cbl" are live instead of
+      *                  commented out.
+      *   2026-08-09 DW  VNDBLD02 now reads new vendors from
+      *                  VENDOR-TRANS-FILE and assigns VENDOR-NUMBER
+      *                  itself from VENDOR-CONTROL-FILE instead of
+      *                  taking an operator-keyed number.
+      *   2026-08-09 DW  Added a duplicate-vendor check on name and
+      *                  zip before a new vendor is written.
+      *   2026-08-09 DW  Added batch control totals (records added,
+      *                  records rejected, hash total on vendor
+      *                  number) from the finished data_add.cbl.
+      *   2026-08-09 DW  Added checkpoint/restart - VNDBLD02 now
+      *                  records how many transaction records have
+      *                  been committed so a restart after an abend
+      *                  resumes past the last committed vendor
+      *                  instead of re-running the whole batch.
+      *   2026-08-09 DW  Every add now also writes a before/after
+      *                  image to VENDOR-HISTORY-FILE.
+      *   2026-08-09 DW  Added FILE STATUS checks on the WRITE to
+      *                  VENDOR-FILE and on the duplicate-vendor scan's
+      *                  READ NEXT RECORD, so a real I/O error there
+      *                  doesn't pass for "no duplicate found".
+      *   2026-08-09 DW  Added a state/zip-prefix cross-check (see
+      *                  data_add.cbl's WS-STATE-ZIP-TABLE) - a vendor
+      *                  whose zip code doesn't fall in its state's
+      *                  range is now rejected the same way a
+      *                  duplicate vendor is.
+      *   2026-08-09 DW  Added an operator sign-on ahead of the build
+      *                  so VH-OPERATOR-ID on every history record
+      *                  shows who ran it instead of staying blank.
+      *   2026-08-09 DW  A new vendor now gets its status date and
+      *                  bank/EFT fields explicitly defaulted before
+      *                  the WRITE instead of picking up whatever the
+      *                  duplicate-vendor scan last read off
+      *                  VENDOR-FILE.
+      *   2026-08-09 DW  VENDOR-CONTROL-FILE is now created with a
+      *                  starting control record the first time the
+      *                  build ever runs, the same way the checkpoint
+      *                  file already was, instead of failing to open.
+      *   2026-08-09 DW  Sign-on now only prompts interactively when
+      *                  no PARM is supplied.  The nightly job stream
+      *                  passes PARM='B', which defaults the operator
+      *                  ID to "BATCH" so the build doesn't hang
+      *                  waiting on console input overnight.
+      *   2026-08-09 DW  VENDOR-TRANS-FILE now carries a currency code
+      *                  per vendor (VT-VENDOR-CURRENCY) instead of
+      *                  every new vendor being hardcoded to USD.  A
+      *                  blank defaults to USD; anything other than
+      *                  USD/CAD/GBP is rejected the same way a
+      *                  duplicate vendor is.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VNDBLD02.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *     COPY "SLVND01.cbl"
+           COPY "SLVND01.cbl".
+           COPY "SLVTR01.cbl".
+           COPY "SLCTL01.cbl".
+           COPY "SLCHK01.cbl".
+           COPY "SLHST01.cbl".
        DATA DIVISION.
        FILE SECTION.
-      *     COPY "fdvnd01.cbl"
+           COPY "fdvnd01.cbl".
+           COPY "FDVTR01.cbl".
+           COPY "FDCTL01.cbl".
+           COPY "FDCHK01.cbl".
+           COPY "VNDHIST1.cbl".
        WORKING-STORAGE SECTION.
-            COPY "data_add.cbl"
+            COPY "data_add.cbl".
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello World".
-            MOVE "YO YOU" TO DATASTAT-1.
-            DISPLAY DATASTAT-1.
+       0000-MAINLINE.
+            ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+            IF WS-RUN-MODE = SPACE
+                SET WS-MODE-INTERACTIVE TO TRUE
+            END-IF.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 0500-SIGN-ON.
+            PERFORM 2000-PROCESS-VENDORS
+                UNTIL WS-VENDOR-TRANS-EOF.
+            PERFORM 9000-TERMINATE.
             STOP RUN.
+
+      * CAPTURE WHO IS RUNNING THE VENDOR BUILD SO EACH HISTORY
+      * RECORD SHOWS WHO ADDED THE VENDOR.  AN UNATTENDED OVERNIGHT
+      * RUN SUPPLIES PARM='B' AND SKIPS THE ACCEPT - THERE'S NO
+      * OPERATOR AT A CONSOLE TO ANSWER IT.
+       0500-SIGN-ON.
+            IF WS-MODE-BATCH
+                MOVE "BATCH" TO WS-OPERATOR-ID
+            ELSE
+                PERFORM 0510-ACCEPT-OPERATOR-ID UNTIL WS-SIGNON-OK
+            END-IF.
+
+       0510-ACCEPT-OPERATOR-ID.
+            DISPLAY "ENTER OPERATOR ID: ".
+            ACCEPT WS-OPERATOR-ID.
+            IF WS-OPERATOR-ID = SPACES
+                DISPLAY "OPERATOR ID IS REQUIRED"
+            ELSE
+                SET WS-SIGNON-OK TO TRUE
+            END-IF.
+
+       1000-INITIALIZE.
+            OPEN I-O VENDOR-FILE.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+            END-IF.
+            OPEN INPUT VENDOR-TRANS-FILE.
+            IF NOT WS-VENDOR-TRANS-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-TRANS-FILE, STATUS = "
+                    WS-VENDOR-TRANS-STATUS
+            END-IF.
+            PERFORM 1400-OPEN-VENDOR-CONTROL.
+            OPEN EXTEND VENDOR-HISTORY-FILE.
+            IF NOT WS-VENDOR-HIST-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-HISTORY-FILE, STATUS = "
+                    WS-VENDOR-HIST-STATUS
+            END-IF.
+            PERFORM 1500-OPEN-CHECKPOINT.
+            PERFORM WS-RESTART-COUNT TIMES
+                READ VENDOR-TRANS-FILE
+                    AT END SET WS-VENDOR-TRANS-EOF TO TRUE
+                END-READ
+                ADD 1 TO WS-RECORDS-READ
+            END-PERFORM.
+            IF NOT WS-VENDOR-TRANS-EOF
+                READ VENDOR-TRANS-FILE
+                    AT END SET WS-VENDOR-TRANS-EOF TO TRUE
+                END-READ
+            END-IF.
+
+      * OPEN VENDOR-CONTROL-FILE, CREATING IT WITH VENDOR NUMBERS
+      * STARTING AT 1 THE FIRST TIME THE BUILD EVER RUNS, SO
+      * 3000-ASSIGN-VENDOR-NUMBER ALWAYS HAS A REAL CONTROL RECORD
+      * TO WORK FROM.
+       1400-OPEN-VENDOR-CONTROL.
+            OPEN I-O VENDOR-CONTROL-FILE.
+            IF WS-VENDOR-CTL-NOT-FOUND
+                OPEN OUTPUT VENDOR-CONTROL-FILE
+                MOVE 1 TO VC-NEXT-VENDOR-NUMBER
+                MOVE ZERO TO VC-LAST-VENDOR-ADDED
+                WRITE VENDOR-CONTROL-RECORD
+                CLOSE VENDOR-CONTROL-FILE
+                OPEN I-O VENDOR-CONTROL-FILE
+            END-IF.
+            IF NOT WS-VENDOR-CTL-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-CONTROL-FILE, STATUS = "
+                    WS-VENDOR-CTL-STATUS
+            END-IF.
+            READ VENDOR-CONTROL-FILE
+                AT END
+                    DISPLAY "VENDOR-CONTROL-FILE HAS NO CONTROL RECORD"
+            END-READ.
+
+      * OPEN THE CHECKPOINT FILE, CREATING IT WITH A ZERO COUNT THE
+      * FIRST TIME THE BUILD EVER RUNS, AND LOAD HOW MANY
+      * TRANSACTIONS WERE ALREADY COMMITTED ON A PRIOR RUN.
+       1500-OPEN-CHECKPOINT.
+            OPEN I-O VENDOR-CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-NOT-FOUND
+                OPEN OUTPUT VENDOR-CHECKPOINT-FILE
+                MOVE ZERO TO CK-RECORDS-PROCESSED
+                WRITE VENDOR-CHECKPOINT-RECORD
+                CLOSE VENDOR-CHECKPOINT-FILE
+                OPEN I-O VENDOR-CHECKPOINT-FILE
+            END-IF.
+            READ VENDOR-CHECKPOINT-FILE
+                AT END MOVE ZERO TO CK-RECORDS-PROCESSED
+            END-READ.
+            MOVE CK-RECORDS-PROCESSED TO WS-RESTART-COUNT.
+            IF WS-RESTART-COUNT > 0
+                DISPLAY "RESTARTING AFTER " WS-RESTART-COUNT
+                    " PREVIOUSLY COMMITTED TRANSACTIONS"
+            END-IF.
+
+       2000-PROCESS-VENDORS.
+            PERFORM 2500-CHECK-DUPLICATE-VENDOR.
+            PERFORM 2600-VALIDATE-STATE-ZIP.
+            PERFORM 2700-VALIDATE-CURRENCY.
+            IF WS-DUP-FOUND
+                DISPLAY "WARNING - POSSIBLE DUPLICATE VENDOR: "
+                    VT-VENDOR-NAME " " VT-VENDOR-ZIP
+                ADD 1 TO WS-RECORDS-REJECTED
+            ELSE IF WS-STATE-ZIP-MISMATCH
+                DISPLAY "WARNING - STATE/ZIP MISMATCH FOR VENDOR: "
+                    VT-VENDOR-NAME " STATE " VT-VENDOR-STATE
+                    " ZIP " VT-VENDOR-ZIP
+                ADD 1 TO WS-RECORDS-REJECTED
+            ELSE IF WS-CURRENCY-INVALID
+                DISPLAY "WARNING - INVALID CURRENCY CODE FOR VENDOR: "
+                    VT-VENDOR-NAME " CURRENCY " VT-VENDOR-CURRENCY
+                ADD 1 TO WS-RECORDS-REJECTED
+            ELSE
+                PERFORM 3000-ASSIGN-VENDOR-NUMBER
+                MOVE VT-VENDOR-NAME      TO VENDOR-NAME
+                MOVE VT-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1
+                MOVE VT-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2
+                MOVE VT-VENDOR-CITY      TO VENDOR-CITY
+                MOVE VT-VENDOR-STATE     TO VENDOR-STATE
+                MOVE VT-VENDOR-ZIP       TO VENDOR-ZIP
+                MOVE VT-VENDOR-CONTACT   TO VENDOR-CONTACT
+                MOVE VT-VENDOR-PHONE     TO VENDOR-PHONE
+                SET VENDOR-ACTIVE TO TRUE
+                ACCEPT VENDOR-STATUS-DATE FROM DATE YYYYMMDD
+                MOVE "N" TO VENDOR-EFT-FLAG
+                MOVE SPACES TO VENDOR-BANK-ROUTING
+                MOVE SPACES TO VENDOR-BANK-ACCOUNT
+                MOVE SPACES TO VENDOR-BANK-ACCT-TYPE
+                IF VT-VENDOR-CURRENCY = "CAD"
+                    SET VENDOR-CURR-CAD TO TRUE
+                ELSE IF VT-VENDOR-CURRENCY = "GBP"
+                    SET VENDOR-CURR-GBP TO TRUE
+                ELSE
+                    SET VENDOR-CURR-USD TO TRUE
+                END-IF
+                MOVE ZERO TO VENDOR-YTD-PAID
+                SET VENDOR-1099-NOT-ELIGIBLE TO TRUE
+                WRITE VENDOR-RECORD
+                IF NOT WS-VENDOR-FILE-OK
+                    DISPLAY "UNABLE TO WRITE VENDOR-RECORD, STATUS = "
+                        WS-VENDOR-FILE-STATUS
+                END-IF
+                ADD 1 TO WS-RECORDS-ADDED
+                ADD VENDOR-NUMBER TO WS-HASH-TOTAL
+                PERFORM 3600-WRITE-HISTORY
+            END-IF.
+            ADD 1 TO WS-RECORDS-READ.
+            DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CHECKPOINT-QUOTIENT
+                REMAINDER WS-CHECKPOINT-REMAINDER.
+            IF WS-CHECKPOINT-REMAINDER = 0
+                PERFORM 3500-WRITE-CHECKPOINT
+            END-IF.
+            READ VENDOR-TRANS-FILE
+                AT END SET WS-VENDOR-TRANS-EOF TO TRUE
+            END-READ.
+
+      * SCAN VENDOR-FILE FOR A VENDOR ALREADY ON FILE WITH THE SAME
+      * NAME AND ZIP CODE AS THE TRANSACTION BEING ADDED.
+       2500-CHECK-DUPLICATE-VENDOR.
+            MOVE "N" TO WS-DUP-SWITCH.
+            MOVE "N" TO WS-DUP-SCAN-SWITCH.
+            MOVE LOW-VALUES TO VENDOR-NUMBER.
+            START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+                INVALID KEY SET WS-DUP-SCAN-EOF TO TRUE
+            END-START.
+            IF NOT WS-DUP-SCAN-EOF
+                READ VENDOR-FILE NEXT RECORD
+                    AT END SET WS-DUP-SCAN-EOF TO TRUE
+                END-READ
+                IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                    DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                        WS-VENDOR-FILE-STATUS
+                    SET WS-DUP-SCAN-EOF TO TRUE
+                END-IF
+            END-IF.
+            PERFORM UNTIL WS-DUP-SCAN-EOF OR WS-DUP-FOUND
+                IF VENDOR-NAME = VT-VENDOR-NAME
+                        AND VENDOR-ZIP = VT-VENDOR-ZIP
+                    SET WS-DUP-FOUND TO TRUE
+                ELSE
+                    READ VENDOR-FILE NEXT RECORD
+                        AT END SET WS-DUP-SCAN-EOF TO TRUE
+                    END-READ
+                    IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                        DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                            WS-VENDOR-FILE-STATUS
+                        SET WS-DUP-SCAN-EOF TO TRUE
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+      * LOOK UP VT-VENDOR-STATE IN THE STATE/ZIP-PREFIX TABLE AND
+      * CHECK THE FIRST THREE DIGITS OF VT-VENDOR-ZIP FALL IN ITS
+      * RANGE.  A STATE NOT FOUND IN THE TABLE ISN'T FLAGGED - THE
+      * TABLE ONLY COVERS THE 50 STATES AND DC.  A ZIP THAT ISN'T
+      * EVEN NUMERIC IS FLAGGED DIRECTLY WITHOUT A TABLE LOOKUP.
+       2600-VALIDATE-STATE-ZIP.
+            MOVE "N" TO WS-STATE-ZIP-SWITCH.
+            IF VT-VENDOR-ZIP(1:3) NOT NUMERIC
+                SET WS-STATE-ZIP-MISMATCH TO TRUE
+            ELSE
+                MOVE VT-VENDOR-ZIP(1:3) TO WS-VENDOR-ZIP-PREFIX
+                SET WS-SZ-IDX TO 1
+                SEARCH WS-SZ-ENTRY
+                    AT END
+                        CONTINUE
+                    WHEN WS-SZ-STATE (WS-SZ-IDX) = VT-VENDOR-STATE
+                        IF WS-VENDOR-ZIP-PREFIX <
+                                WS-SZ-ZIP-LOW (WS-SZ-IDX)
+                            OR WS-VENDOR-ZIP-PREFIX >
+                                WS-SZ-ZIP-HIGH (WS-SZ-IDX)
+                            SET WS-STATE-ZIP-MISMATCH TO TRUE
+                        END-IF
+                END-SEARCH
+            END-IF.
+
+      * A BLANK CURRENCY ON THE TRANSACTION DEFAULTS TO USD, THE SAME
+      * WAY EFT AND BANK DETAILS DEFAULT TO "NOT SET UP YET" FOR A
+      * NEW VENDOR.  ANYTHING THE VENDOR-FILE CURRENCY CODE DOESN'T
+      * RECOGNIZE IS REJECTED RATHER THAN GUESSED AT.
+       2700-VALIDATE-CURRENCY.
+            MOVE "N" TO WS-CURRENCY-SWITCH.
+            IF VT-VENDOR-CURRENCY = SPACES
+                MOVE "USD" TO VT-VENDOR-CURRENCY
+            END-IF.
+            IF VT-VENDOR-CURRENCY NOT = "USD"
+                    AND VT-VENDOR-CURRENCY NOT = "CAD"
+                    AND VT-VENDOR-CURRENCY NOT = "GBP"
+                SET WS-CURRENCY-INVALID TO TRUE
+            END-IF.
+
+       3000-ASSIGN-VENDOR-NUMBER.
+            MOVE VC-NEXT-VENDOR-NUMBER TO VENDOR-NUMBER.
+            ADD 1 TO VC-NEXT-VENDOR-NUMBER.
+            REWRITE VENDOR-CONTROL-RECORD.
+            IF NOT WS-VENDOR-CTL-OK
+                DISPLAY "UNABLE TO REWRITE VENDOR-CONTROL-RECORD, "
+                    "STATUS = " WS-VENDOR-CTL-STATUS
+            END-IF.
+
+      * RECORD HOW MANY TRANSACTIONS HAVE BEEN COMMITTED SO FAR SO A
+      * RESTART AFTER AN ABEND PICKS UP PAST THIS POINT.
+       3500-WRITE-CHECKPOINT.
+            MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED.
+            REWRITE VENDOR-CHECKPOINT-RECORD.
+            IF NOT WS-CHECKPOINT-OK
+                DISPLAY "UNABLE TO REWRITE VENDOR-CHECKPOINT-RECORD, "
+                    "STATUS = " WS-CHECKPOINT-STATUS
+            END-IF.
+
+      * WRITE A BEFORE/AFTER IMAGE OF THE NEW VENDOR TO THE AUDIT
+      * TRAIL.  A NEW VENDOR HAS NO BEFORE IMAGE.
+       3600-WRITE-HISTORY.
+            MOVE VENDOR-NUMBER TO VH-VENDOR-NUMBER.
+            SET VH-ACTION-ADD TO TRUE.
+            ACCEPT VH-CHANGE-DATE FROM DATE YYYYMMDD.
+            ACCEPT VH-CHANGE-TIME FROM TIME.
+            MOVE WS-OPERATOR-ID TO VH-OPERATOR-ID.
+            MOVE LOW-VALUES TO VH-BEFORE-IMAGE.
+            MOVE VENDOR-RECORD TO VH-AFTER-IMAGE.
+            WRITE VENDOR-HISTORY-RECORD.
+            IF NOT WS-VENDOR-HIST-OK
+                DISPLAY "UNABLE TO WRITE HISTORY RECORD, STATUS = "
+                    WS-VENDOR-HIST-STATUS
+            END-IF.
+
+       9000-TERMINATE.
+            DISPLAY "VENDOR RECORDS ADDED    : " WS-RECORDS-ADDED.
+            DISPLAY "VENDOR RECORDS REJECTED : " WS-RECORDS-REJECTED.
+            DISPLAY "VENDOR NUMBER HASH TOTAL: " WS-HASH-TOTAL.
+      * THE RUN WENT TO COMPLETION, SO RESET THE CHECKPOINT - THE
+      * NEXT RUN STARTS CLEAN INSTEAD OF SKIPPING RECORDS THAT
+      * HAVEN'T BEEN LOADED YET.
+            MOVE ZERO TO CK-RECORDS-PROCESSED.
+            REWRITE VENDOR-CHECKPOINT-RECORD.
+            IF NOT WS-CHECKPOINT-OK
+                DISPLAY "UNABLE TO REWRITE VENDOR-CHECKPOINT-RECORD, "
+                    "STATUS = " WS-CHECKPOINT-STATUS
+            END-IF.
+            CLOSE VENDOR-TRANS-FILE.
+            CLOSE VENDOR-CONTROL-FILE.
+            CLOSE VENDOR-CHECKPOINT-FILE.
+            CLOSE VENDOR-HISTORY-FILE.
+            CLOSE VENDOR-FILE.
        END PROGRAM VNDBLD02.
