@@ -1,20 +1,51 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Demonstrates COPYing a FILE-CONTROL entry from a
+      *              shared copybook.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Hello-world.cbl didn't exist yet, so the COPY
+      *                  couldn't resolve.  Wrote it as a shared
+      *                  PRINT-FILE SELECT and fixed FILE CONTROL to
+      *                  read FILE-CONTROL so the paragraph header
+      *                  division would actually compile.
+      *   2026-08-09 DW  Hello-world.cbl's SELECT now takes its file
+      *                  name from WS-PRINT-FILE-NAME - moves
+      *                  "PRINT.PRT" into it before OPEN.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COPY-CBL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE CONTROL.
+       FILE-CONTROL.
            COPY "Hello-world.cbl".
        DATA DIVISION.
        FILE SECTION.
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
+       01  WS-PRINT-FILE-NAME         PIC X(20).
+       01  WS-PRINT-FILE-STATUS       PIC X(02).
+           88 WS-PRINT-FILE-OK            VALUE "00".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+       0000-MAINLINE.
+            MOVE "PRINT.PRT" TO WS-PRINT-FILE-NAME.
+            OPEN OUTPUT PRINT-FILE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO OPEN PRINT-FILE, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            ELSE
+                MOVE "Hello world" TO PRINT-LINE
+                WRITE PRINT-LINE
+                CLOSE PRINT-FILE
+            END-IF.
+            DISPLAY "Hello world".
             STOP RUN.
        END PROGRAM COPY-CBL.
