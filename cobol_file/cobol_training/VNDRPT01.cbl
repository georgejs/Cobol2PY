@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Vendor master listing - reads VENDOR-FILE and
+      *              prints a listing sorted by VENDOR-STATE then
+      *              VENDOR-NAME, with VENDOR-CONTACT and VENDOR-PHONE,
+      *              so AP can work state by state.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original listing report.
+      *   2026-08-09 DW  Now prints the standard company/run-date/
+      *                  page-number heading (see RPTHDR1.cbl) ahead
+      *                  of the column heading line.
+      *   2026-08-09 DW  READ VENDOR-FILE NEXT RECORD now checks for
+      *                  a real I/O error instead of only testing for
+      *                  end of file.
+      *   2026-08-09 DW  Switched VENDOR-LIST to the shared
+      *                  Hello-world.cbl PRINT-FILE SELECT instead of
+      *                  declaring its own - moves "VNDLIST.PRT" into
+      *                  WS-PRINT-FILE-NAME before OPEN.
+      *   2026-08-09 DW  Added a FILE STATUS check after every WRITE
+      *                  to PRINT-FILE, not just the OPEN, so a full
+      *                  disk during the run doesn't go unnoticed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLVND01.cbl".
+           SELECT SORT-WORK-FILE ASSIGN TO "VRSORT.TMP".
+           COPY "Hello-world.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdvnd01.cbl".
+
+       SD  SORT-WORK-FILE.
+       01  SW-RECORD.
+           05 SW-STATE             PIC X(02).
+           05 SW-NAME              PIC X(30).
+           05 SW-NUMBER            PIC 9(05).
+           05 SW-CONTACT           PIC X(30).
+           05 SW-PHONE             PIC X(15).
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-LIST-LINE        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDOR-FILE-STATUS   PIC X(02).
+           88 WS-VENDOR-FILE-OK        VALUE "00".
+           88 WS-VENDOR-FILE-EOF       VALUE "10".
+       01  WS-PRINT-FILE-NAME      PIC X(20).
+       01  WS-PRINT-FILE-STATUS    PIC X(02).
+           88 WS-PRINT-FILE-OK         VALUE "00".
+       01  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+           88 WS-NO-MORE-VENDORS        VALUE "Y".
+
+           COPY "RPTHDR1.cbl".
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-STATE            PIC X(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-D-NAME             PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-D-NUMBER           PIC Z(4)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-D-CONTACT          PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-D-PHONE            PIC X(15).
+
+       01  WS-HEADING-LINE.
+           05 FILLER                PIC X(02) VALUE "ST".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "VENDOR NAME".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "NUMBR".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "CONTACT".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE "PHONE".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-STATE SW-NAME
+                INPUT PROCEDURE IS 2000-LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS 3000-PRINT-REPORT.
+            STOP RUN.
+
+       2000-LOAD-SORT-FILE.
+            OPEN INPUT VENDOR-FILE.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+            END-IF.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+            PERFORM UNTIL WS-NO-MORE-VENDORS
+                MOVE VENDOR-STATE    TO SW-STATE
+                MOVE VENDOR-NAME     TO SW-NAME
+                MOVE VENDOR-NUMBER   TO SW-NUMBER
+                MOVE VENDOR-CONTACT  TO SW-CONTACT
+                MOVE VENDOR-PHONE    TO SW-PHONE
+                RELEASE SW-RECORD
+                READ VENDOR-FILE NEXT RECORD
+                    AT END SET WS-NO-MORE-VENDORS TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE VENDOR-FILE.
+
+       3000-PRINT-REPORT.
+            MOVE "VNDLIST.PRT" TO WS-PRINT-FILE-NAME.
+            OPEN OUTPUT PRINT-FILE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            PERFORM 3900-PRINT-STANDARD-HEADING.
+            MOVE WS-HEADING-LINE TO VENDOR-LIST-LINE.
+            WRITE VENDOR-LIST-LINE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO WRITE VENDOR-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            MOVE "N" TO WS-EOF-SWITCH.
+            RETURN SORT-WORK-FILE
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-RETURN.
+            PERFORM UNTIL WS-NO-MORE-VENDORS
+                MOVE SW-STATE    TO WS-D-STATE
+                MOVE SW-NAME     TO WS-D-NAME
+                MOVE SW-NUMBER   TO WS-D-NUMBER
+                MOVE SW-CONTACT  TO WS-D-CONTACT
+                MOVE SW-PHONE    TO WS-D-PHONE
+                MOVE WS-DETAIL-LINE TO VENDOR-LIST-LINE
+                WRITE VENDOR-LIST-LINE
+                IF NOT WS-PRINT-FILE-OK
+                    DISPLAY "UNABLE TO WRITE VENDOR-LIST, STATUS = "
+                        WS-PRINT-FILE-STATUS
+                END-IF
+                RETURN SORT-WORK-FILE
+                    AT END SET WS-NO-MORE-VENDORS TO TRUE
+                END-RETURN
+            END-PERFORM.
+            CLOSE PRINT-FILE.
+
+      * PRINT THE STANDARD COMPANY/RUN-DATE/RUN-TIME/PAGE-NUMBER
+      * HEADING (SEE RPTHDR1.cbl) AHEAD OF THE COLUMN HEADING LINE.
+       3900-PRINT-STANDARD-HEADING.
+            ADD 1 TO WS-RPT-PAGE-COUNT.
+            MOVE WS-RPT-PAGE-COUNT TO WS-RPT-PAGE-NUMBER.
+            ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RPT-RUN-TIME FROM TIME.
+            MOVE WS-RPT-HEADING-LINE-1 TO VENDOR-LIST-LINE.
+            WRITE VENDOR-LIST-LINE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO WRITE VENDOR-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            MOVE WS-RPT-HEADING-LINE-2 TO VENDOR-LIST-LINE.
+            WRITE VENDOR-LIST-LINE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO WRITE VENDOR-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+       END PROGRAM VNDRPT01.
