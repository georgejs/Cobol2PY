@@ -1,85 +1,415 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Maintains the company phone directory (PHONE-FILE).
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original program only ever opened PHONE-FILE
+      *                  EXTEND and appended new entries.  Put the add
+      *                  flow behind a menu and added a look-up mode
+      *                  that finds one entry by PHONE-LAST-NAME and
+      *                  displays it without going through ADD.
+      *   2026-08-09 DW  Added an update mode that rewrites an
+      *                  existing entry's PHONE-NUMBER in place
+      *                  instead of only ever appending new ones.
+      *   2026-08-09 DW  VALIDATE-FIELDS now also rejects an add if
+      *                  the same last/first name is already on file,
+      *                  so the same person can't be entered twice.
+      *   2026-08-09 DW  Moved PHONE-RECORD to shared copybooks
+      *                  SLPHN01.cbl/FDPHN01.cbl so this program and
+      *                  PHNRPT01 can't drift apart.  Added department
+      *                  code and internal extension, and PHONE-NUMBER
+      *                  is now a 10-digit numeric field - GET-FIELDS
+      *                  rejects an entry that isn't all digits.
+      *   2026-08-09 DW  Added a delete option.  PHONE-FILE is plain
+      *                  sequential, so deleting one entry means
+      *                  copying every other record to PHONE.NEW and
+      *                  swapping it in for PHONE.DAT.
+      *   2026-08-09 DW  Reorganized PHONE-FILE as indexed, keyed on
+      *                  PHONE-LAST-NAME (see SLPHN01.cbl).  Look-up,
+      *                  update and duplicate checking now do a keyed
+      *                  READ instead of scanning from the top, and
+      *                  delete uses DELETE directly instead of the
+      *                  old copy-to-PHONE.NEW workaround.
+      *   2026-08-09 DW  Changed STOP RUN to GOBACK so the new
+      *                  operator menu program can CALL this instead
+      *                  of only ever running it as its own job step.
+      *   2026-08-09 DW  Added an operator sign-on before maintenance
+      *                  starts, so additions, updates and deletes can
+      *                  show who made them.
+      *   2026-08-09 DW  Added FILE STATUS checks after OPEN and every
+      *                  READ/WRITE/REWRITE/DELETE against PHONE-FILE
+      *                  that didn't already have one.  Also fixed
+      *                  DELETE-RECORD so "ENTRY DELETED BY" only
+      *                  displays when the DELETE actually succeeds.
+      *   2026-08-09 DW  PHONE-FILE's RECORD KEY is now last name plus
+      *                  first name (see SLPHN01.cbl), so two people
+      *                  with the same last name can both be added.
+      *                  CHECK-DUPLICATE-NAME now reads on the full
+      *                  name instead of last name alone, and
+      *                  look-up/update/delete read PHONE-LAST-NAME as
+      *                  an alternate key so they still work from a
+      *                  last name by itself.
+      *   2026-08-09 DW  Added a batch run mode driven by a COMMAND-
+      *                  LINE PARM, so this can be wired into the
+      *                  nightly job stream instead of only ever
+      *                  running interactively.  Batch mode reads new
+      *                  entries from PHONE-TRANS-FILE and adds them
+      *                  the same way the interactive ADD option does.
+      *   2026-08-09 DW  Look-up, update and delete now prompt for
+      *                  first name too and read on the real RECORD
+      *                  KEY (last name plus first name), the same way
+      *                  CHECK-DUPLICATE-NAME already does, instead of
+      *                  keying on last name alone - two people with
+      *                  the same last name were otherwise ambiguous.
+      *   2026-08-09 DW  Update now rejects a non-numeric new phone
+      *                  number instead of accepting it, the same
+      *                  check VALIDATE-FIELDS already makes on add.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPEN-WRITE.
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT OPTIONAL PHONE-FILE
-      *     OR SELECT PHONE-FILE FOR NOT OPTIONAL COLOB
-               ASSIGN TO "phone.dat"
-      *     OR ASSIGN TO "phone"
-               ORGANIZATION IS SEQUENTIAL
+           COPY "SLPHN01.cbl".
+           COPY "SLPTR01.cbl".
+
        DATA DIVISION.
        FILE SECTION.
-       FD   PHONE-FILE
-            LABEL RECORDS ARE STANDARD.
-       01   PHONE-RECORD.
-           05 PHONE-LAST-NAME          PIC X(20).
-           05 PHONE-FIRST-NAME         PIC X(20).
-           05 PHONE-NUMBER             PIC X(15).
+           COPY "FDPHN01.cbl".
+           COPY "FDPTR01.cbl".
+
        WORKING-STORAGE SECTION.
 
       * VARIABLES FOR SCREEN ENTRY
-       01   PROMPT-1                   PIC X(9) VALUE "Last Name".
-       01   PROMPT-2                   PIC X(10) VALUE "First Name".
-       01   PROMPT-3                   PIC X(6) VALUE "Number".
+       01  PROMPT-1                   PIC X(9)  VALUE "Last Name".
+       01  PROMPT-2                   PIC X(10) VALUE "First Name".
+       01  PROMPT-3                   PIC X(6)  VALUE "Number".
+       01  PROMPT-4                   PIC X(9)  VALUE "Dept Code".
+       01  PROMPT-5                   PIC X(9)  VALUE "Extension".
+
+       01  WS-PHONE-FILE-STATUS       PIC X(02).
+           88 WS-PHONE-FILE-OK            VALUE "00".
+           88 WS-PHONE-FILE-NOT-FOUND     VALUE "35".
+           88 WS-PHONE-KEY-NOT-FOUND      VALUE "23".
+           88 WS-PHONE-DUPLICATE-KEY      VALUE "22".
+
+       01  WS-YES-NO                  PIC X(01) VALUE "Y".
+           88 WS-GO-AGAIN                  VALUE "Y".
+       01  WS-ENTRY-OK                PIC X(01) VALUE "N".
+           88 WS-ENTRY-IS-OK               VALUE "Y".
+
+       01  WS-DUP-SWITCH               PIC X(01) VALUE "N".
+           88 WS-DUP-FOUND                  VALUE "Y".
+
+       01  WS-MENU-CHOICE             PIC X(01).
+           88 WS-CHOICE-ADD                VALUE "1".
+           88 WS-CHOICE-INQUIRY            VALUE "2".
+           88 WS-CHOICE-UPDATE             VALUE "3".
+           88 WS-CHOICE-DELETE             VALUE "4".
+           88 WS-CHOICE-EXIT               VALUE "9".
+
+       01  WS-DONE-SWITCH             PIC X(01) VALUE "N".
+           88 WS-ALL-DONE                  VALUE "Y".
+
+       01  WS-INQUIRY-LAST-NAME       PIC X(20).
+       01  WS-INQUIRY-FIRST-NAME      PIC X(20).
+       01  WS-NEW-PHONE-NUMBER        PIC X(10).
+
+       01  WS-ENTRY-LAST-NAME         PIC X(20).
+       01  WS-ENTRY-FIRST-NAME        PIC X(20).
+       01  WS-ENTRY-PHONE-NUMBER      PIC X(10).
+       01  WS-ENTRY-DEPT-CODE         PIC X(04).
+       01  WS-ENTRY-EXTENSION         PIC 9(05).
+
+       01  WS-OPERATOR-ID             PIC X(08) VALUE SPACES.
+       01  WS-SIGNON-OK-SWITCH        PIC X(01) VALUE "N".
+           88 WS-SIGNON-OK                VALUE "Y".
+
+       01  WS-RUN-MODE                PIC X(01).
+           88 WS-MODE-INTERACTIVE         VALUE "I".
+           88 WS-MODE-BATCH               VALUE "B".
+
+       01  WS-PHONE-TRANS-STATUS      PIC X(02).
+           88 WS-PHONE-TRANS-OK           VALUE "00".
+           88 WS-PHONE-TRANS-EOF          VALUE "10".
 
-       01   YES-NO                     PIC X.
-       01   ENTRY-OK                   PIC X.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM OPENING-PROCEDURE.
-           MORE "Y" TO YES-NO.
-           PERFORM ADD-RECORDS
-               UNTIL YES-NO = "N".
-              PERFORM CLOSING-PROCEDURE.
-       PROGRAM-DONE.
-           STOP RUN.
-
-      * OPENING AND CLOSING
-       OPENING-PROCEDURE.
-           OPEN EXTEND PHONE-FILE.
-
-       CLOSING-PROCEDURE.
-           CLOSE PHONE-FILE.
-
-       ADD-RECORDS.
-           MOVE "N" TO ENTRY-OK.
-           PERFORM GET-FIELDS
-               UNTIL ENTRY-OK = "Y".
-           PERFORM ADD-THIS-RECORD.
-           PERFORM GO-AGAIN.
-
-       GET-FIELDS.
-           MOVE SPACE TO PHONE-RECORD.
-           DISPLAY PROMPT-1 " ? ".
-           ACCEPT PHONE-LAST-NAME.
-           DISPLAY PROMPT-2 " ? ".
-           ACCEPT PHONE-FIRST-NAME.
-           DISPLAY PROMPT-3 " ? ".
-           ACCEPT PHONE-NUMBER.
-           PERFORM VALIDATE-FIELDS.
-
-       VALIDATE-FIELDS.
-           MOVE "Y" TO ENTRY-OK.
-           IF PHONE-LAST-NAME = SPACE
-               DISPLAY "LAST NAME MUST BE ENTERED"
-               MOVE "N" TO ENTRY-OK.
-
-       ADD-THIS-RECORD.
-           WRITE PHONE-RECORD.
-
-       GO-AGAIN.
-           DISPLAY "GO AGAIN?".
-           ACCEPT YEST-NO.
-           IF YES-NO = "Y"
-               MOVE "Y" TO YES-NO.
-           IF YES-NO NOT = "Y"
-               MOVE "N" TO YES-NO.
+       0000-MAINLINE.
+            ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+            IF WS-RUN-MODE = SPACE
+                SET WS-MODE-INTERACTIVE TO TRUE
+            END-IF.
+            IF WS-MODE-BATCH
+                PERFORM 0600-RUN-BATCH-MODE
+            ELSE
+                PERFORM 0500-SIGN-ON
+                PERFORM 1000-MAIN-LOOP UNTIL WS-ALL-DONE
+            END-IF.
+            GOBACK.
+
+      * CAPTURE WHO IS RUNNING PHONE DIRECTORY MAINTENANCE SO ADD,
+      * UPDATE AND DELETE CAN SHOW WHO MADE THE CHANGE.
+       0500-SIGN-ON.
+            PERFORM 0510-ACCEPT-OPERATOR-ID UNTIL WS-SIGNON-OK.
+
+       0510-ACCEPT-OPERATOR-ID.
+            DISPLAY "ENTER OPERATOR ID: ".
+            ACCEPT WS-OPERATOR-ID.
+            IF WS-OPERATOR-ID = SPACES
+                DISPLAY "OPERATOR ID IS REQUIRED"
+            ELSE
+                SET WS-SIGNON-OK TO TRUE
+            END-IF.
+
+      * UNATTENDED OVERNIGHT RUN - NO OPERATOR IS AVAILABLE TO SIGN ON
+      * OR ANSWER THE MENU, SO NEW ENTRIES COME FROM PHONE-TRANS-FILE
+      * INSTEAD.
+       0600-RUN-BATCH-MODE.
+            MOVE "BATCH" TO WS-OPERATOR-ID.
+            PERFORM 1500-OPEN-PHONE-FILE.
+            OPEN INPUT PHONE-TRANS-FILE.
+            IF NOT WS-PHONE-TRANS-OK
+                DISPLAY "UNABLE TO OPEN PHONE-TRANS-FILE, STATUS = "
+                    WS-PHONE-TRANS-STATUS
+            END-IF.
+            READ PHONE-TRANS-FILE
+                AT END SET WS-PHONE-TRANS-EOF TO TRUE
+            END-READ.
+            PERFORM 6000-BATCH-ADD-ENTRIES UNTIL WS-PHONE-TRANS-EOF.
+            CLOSE PHONE-TRANS-FILE.
+            CLOSE PHONE-FILE.
+
+      * VALIDATE AND ADD ONE TRANSACTION RECORD THE SAME WAY THE
+      * INTERACTIVE ADD OPTION DOES, THEN READ THE NEXT ONE.
+       6000-BATCH-ADD-ENTRIES.
+            MOVE PT-LAST-NAME TO WS-ENTRY-LAST-NAME.
+            MOVE PT-FIRST-NAME TO WS-ENTRY-FIRST-NAME.
+            MOVE PT-PHONE-NUMBER TO WS-ENTRY-PHONE-NUMBER.
+            MOVE PT-DEPT-CODE TO WS-ENTRY-DEPT-CODE.
+            MOVE PT-EXTENSION TO WS-ENTRY-EXTENSION.
+            PERFORM 2250-VALIDATE-FIELDS.
+            IF WS-ENTRY-IS-OK
+                PERFORM 2300-ADD-THIS-RECORD
+            ELSE
+                DISPLAY "BATCH ENTRY REJECTED FOR " WS-ENTRY-LAST-NAME
+            END-IF.
+            READ PHONE-TRANS-FILE
+                AT END SET WS-PHONE-TRANS-EOF TO TRUE
+            END-READ.
+            IF NOT WS-PHONE-TRANS-OK AND NOT WS-PHONE-TRANS-EOF
+                DISPLAY "PHONE-TRANS-FILE READ ERROR, STATUS = "
+                    WS-PHONE-TRANS-STATUS
+                SET WS-PHONE-TRANS-EOF TO TRUE
+            END-IF.
+
+       1000-MAIN-LOOP.
+            DISPLAY "1-ADD ENTRY  2-LOOK UP ENTRY  3-UPDATE ENTRY  "
+                "4-DELETE ENTRY  9-EXIT".
+            DISPLAY "ENTER CHOICE: ".
+            ACCEPT WS-MENU-CHOICE.
+            IF WS-CHOICE-ADD
+                PERFORM 2000-ADD-RECORDS
+            ELSE IF WS-CHOICE-INQUIRY
+                PERFORM 3000-INQUIRE-RECORD
+            ELSE IF WS-CHOICE-UPDATE
+                PERFORM 4000-UPDATE-RECORD
+            ELSE IF WS-CHOICE-DELETE
+                PERFORM 5000-DELETE-RECORD
+            ELSE IF WS-CHOICE-EXIT
+                SET WS-ALL-DONE TO TRUE
+            ELSE
+                DISPLAY "INVALID CHOICE"
+            END-IF.
+
+      * OPEN PHONE-FILE I-O, CREATING AN EMPTY ONE THE FIRST TIME THE
+      * DIRECTORY IS EVER USED.
+       1500-OPEN-PHONE-FILE.
+            OPEN I-O PHONE-FILE.
+            IF WS-PHONE-FILE-NOT-FOUND
+                OPEN OUTPUT PHONE-FILE
+                CLOSE PHONE-FILE
+                OPEN I-O PHONE-FILE
+            END-IF.
+            IF NOT WS-PHONE-FILE-OK
+                DISPLAY "UNABLE TO OPEN PHONE-FILE, STATUS = "
+                    WS-PHONE-FILE-STATUS
+            END-IF.
+
+      * ADD AND CLOSING
+       2000-ADD-RECORDS.
+            PERFORM 1500-OPEN-PHONE-FILE.
+            MOVE "Y" TO WS-YES-NO.
+            PERFORM 2100-ADD-ONE-RECORD UNTIL NOT WS-GO-AGAIN.
+            CLOSE PHONE-FILE.
+
+       2100-ADD-ONE-RECORD.
+            MOVE "N" TO WS-ENTRY-OK.
+            PERFORM 2200-GET-FIELDS UNTIL WS-ENTRY-IS-OK.
+            PERFORM 2300-ADD-THIS-RECORD.
+            PERFORM 2400-GO-AGAIN.
+
+       2200-GET-FIELDS.
+            MOVE SPACES TO WS-ENTRY-LAST-NAME WS-ENTRY-FIRST-NAME
+                WS-ENTRY-PHONE-NUMBER WS-ENTRY-DEPT-CODE.
+            MOVE ZERO TO WS-ENTRY-EXTENSION.
+            DISPLAY PROMPT-1 " ? ".
+            ACCEPT WS-ENTRY-LAST-NAME.
+            DISPLAY PROMPT-2 " ? ".
+            ACCEPT WS-ENTRY-FIRST-NAME.
+            DISPLAY PROMPT-3 " ? ".
+            ACCEPT WS-ENTRY-PHONE-NUMBER.
+            DISPLAY PROMPT-4 " ? ".
+            ACCEPT WS-ENTRY-DEPT-CODE.
+            DISPLAY PROMPT-5 " ? ".
+            ACCEPT WS-ENTRY-EXTENSION.
+            PERFORM 2250-VALIDATE-FIELDS.
+
+       2250-VALIDATE-FIELDS.
+            MOVE "Y" TO WS-ENTRY-OK.
+            IF WS-ENTRY-LAST-NAME = SPACES
+                DISPLAY "LAST NAME MUST BE ENTERED"
+                MOVE "N" TO WS-ENTRY-OK
+            ELSE IF WS-ENTRY-PHONE-NUMBER NOT NUMERIC
+                DISPLAY "NUMBER MUST BE 10 DIGITS"
+                MOVE "N" TO WS-ENTRY-OK
+            ELSE
+                PERFORM 2260-CHECK-DUPLICATE-NAME
+                IF WS-DUP-FOUND
+                    DISPLAY "DUPLICATE ENTRY ALREADY ON FILE FOR "
+                        WS-ENTRY-LAST-NAME
+                    MOVE "N" TO WS-ENTRY-OK
+                END-IF
+            END-IF.
+
+      * PHONE-NAME-KEY (LAST NAME PLUS FIRST NAME) IS THE RECORD KEY,
+      * SO A KEYED READ ON BOTH TOGETHER TELLS WHETHER THIS EXACT
+      * PERSON IS ALREADY ON FILE WITHOUT REJECTING A DIFFERENT PERSON
+      * WHO HAPPENS TO SHARE A LAST NAME.
+       2260-CHECK-DUPLICATE-NAME.
+            MOVE "N" TO WS-DUP-SWITCH.
+            MOVE WS-ENTRY-LAST-NAME TO PHONE-LAST-NAME.
+            MOVE WS-ENTRY-FIRST-NAME TO PHONE-FIRST-NAME.
+            READ PHONE-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    SET WS-DUP-FOUND TO TRUE
+            END-READ.
+            IF NOT WS-PHONE-FILE-OK AND NOT WS-PHONE-KEY-NOT-FOUND
+                DISPLAY "PHONE-FILE READ ERROR, STATUS = "
+                    WS-PHONE-FILE-STATUS
+            END-IF.
+
+       2300-ADD-THIS-RECORD.
+            MOVE WS-ENTRY-LAST-NAME TO PHONE-LAST-NAME.
+            MOVE WS-ENTRY-FIRST-NAME TO PHONE-FIRST-NAME.
+            MOVE WS-ENTRY-PHONE-NUMBER TO PHONE-NUMBER.
+            MOVE WS-ENTRY-DEPT-CODE TO PHONE-DEPT-CODE.
+            MOVE WS-ENTRY-EXTENSION TO PHONE-EXTENSION.
+            WRITE PHONE-RECORD
+                INVALID KEY
+                    DISPLAY "UNABLE TO ADD, DUPLICATE LAST NAME"
+                NOT INVALID KEY
+                    DISPLAY "ENTRY ADDED BY " WS-OPERATOR-ID
+            END-WRITE.
+            IF NOT WS-PHONE-FILE-OK AND NOT WS-PHONE-DUPLICATE-KEY
+                DISPLAY "PHONE-FILE WRITE ERROR, STATUS = "
+                    WS-PHONE-FILE-STATUS
+            END-IF.
+
+       2400-GO-AGAIN.
+            DISPLAY "GO AGAIN? ".
+            ACCEPT WS-YES-NO.
+            IF WS-YES-NO NOT = "Y"
+                MOVE "N" TO WS-YES-NO
+            END-IF.
+
+      * LOOK UP ONE ENTRY BY ITS RECORD KEY (LAST NAME PLUS FIRST
+      * NAME) AND DISPLAY IT WITHOUT GOING THROUGH THE ADD FLOW.  BOTH
+      * NAMES ARE NEEDED SO TWO PEOPLE WHO SHARE A LAST NAME AREN'T
+      * AMBIGUOUS, THE SAME WAY CHECK-DUPLICATE-NAME ALREADY WORKS.
+       3000-INQUIRE-RECORD.
+            DISPLAY "ENTER LAST NAME TO LOOK UP: ".
+            ACCEPT WS-INQUIRY-LAST-NAME.
+            DISPLAY "ENTER FIRST NAME TO LOOK UP: ".
+            ACCEPT WS-INQUIRY-FIRST-NAME.
+            PERFORM 1500-OPEN-PHONE-FILE.
+            MOVE WS-INQUIRY-LAST-NAME TO PHONE-LAST-NAME.
+            MOVE WS-INQUIRY-FIRST-NAME TO PHONE-FIRST-NAME.
+            READ PHONE-FILE
+                INVALID KEY
+                    DISPLAY "NO ENTRY ON FILE FOR " WS-INQUIRY-LAST-NAME
+                        " " WS-INQUIRY-FIRST-NAME
+                NOT INVALID KEY
+                    DISPLAY "NAME    : " PHONE-LAST-NAME " "
+                        PHONE-FIRST-NAME
+                    DISPLAY "NUMBER  : " PHONE-NUMBER
+            END-READ.
+            IF NOT WS-PHONE-FILE-OK AND NOT WS-PHONE-KEY-NOT-FOUND
+                DISPLAY "PHONE-FILE READ ERROR, STATUS = "
+                    WS-PHONE-FILE-STATUS
+            END-IF.
+            CLOSE PHONE-FILE.
+
+      * FIND AN EXISTING ENTRY BY ITS RECORD KEY AND REWRITE ITS
+      * PHONE-NUMBER IN PLACE.
+       4000-UPDATE-RECORD.
+            DISPLAY "ENTER LAST NAME TO UPDATE: ".
+            ACCEPT WS-INQUIRY-LAST-NAME.
+            DISPLAY "ENTER FIRST NAME TO UPDATE: ".
+            ACCEPT WS-INQUIRY-FIRST-NAME.
+            PERFORM 1500-OPEN-PHONE-FILE.
+            MOVE WS-INQUIRY-LAST-NAME TO PHONE-LAST-NAME.
+            MOVE WS-INQUIRY-FIRST-NAME TO PHONE-FIRST-NAME.
+            READ PHONE-FILE
+                INVALID KEY
+                    DISPLAY "NO ENTRY ON FILE FOR " WS-INQUIRY-LAST-NAME
+                        " " WS-INQUIRY-FIRST-NAME
+                NOT INVALID KEY
+                    DISPLAY "CURRENT NUMBER: " PHONE-NUMBER
+                    DISPLAY PROMPT-3 " ? "
+                    ACCEPT WS-NEW-PHONE-NUMBER
+                    IF WS-NEW-PHONE-NUMBER NOT NUMERIC
+                        DISPLAY "NUMBER MUST BE 10 DIGITS, ENTRY "
+                            "NOT UPDATED"
+                    ELSE
+                        MOVE WS-NEW-PHONE-NUMBER TO PHONE-NUMBER
+                        REWRITE PHONE-RECORD
+                        IF NOT WS-PHONE-FILE-OK
+                            DISPLAY "UNABLE TO REWRITE ENTRY, STATUS = "
+                                WS-PHONE-FILE-STATUS
+                        ELSE
+                            DISPLAY "ENTRY UPDATED BY " WS-OPERATOR-ID
+                        END-IF
+                    END-IF
+            END-READ.
+            CLOSE PHONE-FILE.
+
+      * DELETE AN ENTRY BY ITS RECORD KEY.
+       5000-DELETE-RECORD.
+            DISPLAY "ENTER LAST NAME TO DELETE: ".
+            ACCEPT WS-INQUIRY-LAST-NAME.
+            DISPLAY "ENTER FIRST NAME TO DELETE: ".
+            ACCEPT WS-INQUIRY-FIRST-NAME.
+            PERFORM 1500-OPEN-PHONE-FILE.
+            MOVE WS-INQUIRY-LAST-NAME TO PHONE-LAST-NAME.
+            MOVE WS-INQUIRY-FIRST-NAME TO PHONE-FIRST-NAME.
+            READ PHONE-FILE
+                INVALID KEY
+                    DISPLAY "NO ENTRY ON FILE FOR " WS-INQUIRY-LAST-NAME
+                        " " WS-INQUIRY-FIRST-NAME
+                NOT INVALID KEY
+                    DELETE PHONE-FILE
+                        INVALID KEY
+                            DISPLAY "UNABLE TO DELETE ENTRY, STATUS = "
+                                WS-PHONE-FILE-STATUS
+                        NOT INVALID KEY
+                            DISPLAY "ENTRY DELETED BY " WS-OPERATOR-ID
+                    END-DELETE
+            END-READ.
+            CLOSE PHONE-FILE.
        END PROGRAM OPEN-WRITE.
