@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for PHONE-TRANS-FILE - one new
+      *              phone directory entry per record, as keyed by
+      *              setup staff ahead of an unattended OPEN-WRITE run.
+      * Tectonics: cobc
+      ******************************************************************
+       FD  PHONE-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PHONE-TRANS-RECORD.
+           05 PT-LAST-NAME            PIC X(20).
+           05 PT-FIRST-NAME           PIC X(20).
+           05 PT-PHONE-NUMBER         PIC 9(10).
+           05 PT-DEPT-CODE            PIC X(04).
+           05 PT-EXTENSION            PIC 9(05).
