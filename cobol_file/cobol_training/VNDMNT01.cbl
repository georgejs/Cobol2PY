@@ -0,0 +1,393 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Vendor maintenance - looks up an existing vendor
+      *              by VENDOR-NUMBER and lets the operator change any
+      *              field on the record, then rewrites just that one
+      *              record.  VNDBLD02 only ever adds; this is the
+      *              companion update program.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original vendor maintenance program.
+      *   2026-08-09 DW  Added a deactivate function that flips
+      *                  VENDOR-STATUS to inactive instead of
+      *                  deleting the record, so year-end reporting
+      *                  still finds the vendor.
+      *   2026-08-09 DW  Added a post-payment function that
+      *                  accumulates VENDOR-YTD-PAID when a payment
+      *                  posts to a vendor.
+      *   2026-08-09 DW  Every update, deactivate, and payment post
+      *                  now writes a before/after image to
+      *                  VENDOR-HISTORY-FILE.
+      *   2026-08-09 DW  Changed STOP RUN to GOBACK so the new
+      *                  operator menu program can CALL this instead
+      *                  of only ever running it as its own job step.
+      *   2026-08-09 DW  Added an operator sign-on before maintenance
+      *                  starts, so WS-OPERATOR-ID on every history
+      *                  record reflects who actually made the change
+      *                  instead of always being spaces.
+      *   2026-08-09 DW  POST-PAYMENT now also updates an independent
+      *                  PAYMENT-CONTROL-FILE total, so the nightly
+      *                  reconciliation run has something outside the
+      *                  vendor master to check VENDOR-YTD-PAID
+      *                  against.
+      *   2026-08-09 DW  Added FILE STATUS checks after writing the
+      *                  history record and updating PAYMENT-CONTROL-
+      *                  FILE, so those I/O failures display a message
+      *                  instead of going unnoticed.
+      *   2026-08-09 DW  CHANGE-FIELDS now also maintains the EFT flag,
+      *                  bank routing/account/account type, and
+      *                  currency code - those fields had no way to be
+      *                  set once a vendor was created.
+      *   2026-08-09 DW  CHANGE-ONE-FIELD now rejects a 1099/EFT flag,
+      *                  account type, or currency code that isn't one
+      *                  of the values VENDOR-FILE actually recognizes,
+      *                  instead of moving in whatever the operator
+      *                  typed.
+      *   2026-08-09 DW  POST-PAYMENT now rejects a non-numeric payment
+      *                  amount and checks for size error on the
+      *                  accumulation into VENDOR-YTD-PAID, the same
+      *                  way CTLTOT01 guards its running dollar total.
+      *   2026-08-09 DW  POST-PAYMENT now captures a free-form
+      *                  remittance memo from the operator, the same
+      *                  two-line-STRING pattern MOVE-CONT-2WAYS-TO-ADD
+      *                  demonstrates, and carries it onto the
+      *                  PAYMENT-CONTROL-FILE record for this vendor.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDMNT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLVND01.cbl".
+           COPY "SLHST01.cbl".
+           COPY "SLPMT01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdvnd01.cbl".
+           COPY "VNDHIST1.cbl".
+           COPY "FDPMT01.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDOR-FILE-STATUS    PIC X(02).
+           88 WS-VENDOR-FILE-OK         VALUE "00".
+           88 WS-VENDOR-FILE-NOT-FOUND  VALUE "23".
+       01  WS-VENDOR-HIST-STATUS    PIC X(02).
+           88 WS-VENDOR-HIST-OK         VALUE "00".
+       01  WS-PAYMENT-CTL-STATUS    PIC X(02).
+           88 WS-PAYMENT-CTL-OK         VALUE "00".
+           88 WS-PAYMENT-CTL-NOT-FOUND  VALUE "23".
+       01  WS-OPERATOR-ID            PIC X(08) VALUE SPACES.
+       01  WS-SIGNON-OK-SWITCH       PIC X(01) VALUE "N".
+           88 WS-SIGNON-OK               VALUE "Y".
+       01  WS-BEFORE-VENDOR-RECORD   PIC X(219).
+
+       01  WS-DONE-SWITCH            PIC X(01) VALUE "N".
+           88 WS-MAINT-DONE               VALUE "Y".
+
+       01  WS-MENU-CHOICE            PIC X(01).
+           88 WS-CHOICE-UPDATE            VALUE "1".
+           88 WS-CHOICE-DEACTIVATE        VALUE "2".
+           88 WS-CHOICE-POST-PAYMENT       VALUE "3".
+           88 WS-CHOICE-EXIT              VALUE "9".
+
+       01  WS-CURRENT-DATE           PIC 9(08).
+       01  WS-PAYMENT-AMOUNT         PIC S9(09)V99.
+       01  WS-PAYMENT-SIZE-SWITCH    PIC X(01) VALUE "N".
+           88 WS-PAYMENT-SIZE-ERROR      VALUE "Y".
+       01  WS-MEMO-LINE-1            PIC X(100).
+       01  WS-MEMO-LINE-2            PIC X(100).
+       01  WS-PAYMENT-MEMO           PIC X(200).
+
+       01  WS-FIELD-CHOICE           PIC X(01).
+           88 WS-FLD-NAME                 VALUE "1".
+           88 WS-FLD-ADDRESS-1             VALUE "2".
+           88 WS-FLD-ADDRESS-2             VALUE "3".
+           88 WS-FLD-CITY                  VALUE "4".
+           88 WS-FLD-STATE                 VALUE "5".
+           88 WS-FLD-ZIP                   VALUE "6".
+           88 WS-FLD-CONTACT               VALUE "7".
+           88 WS-FLD-PHONE                 VALUE "8".
+           88 WS-FLD-1099-FLAG              VALUE "9".
+           88 WS-FLD-EFT-FLAG               VALUE "A".
+           88 WS-FLD-BANK-ROUTING           VALUE "B".
+           88 WS-FLD-BANK-ACCOUNT           VALUE "C".
+           88 WS-FLD-BANK-ACCT-TYPE         VALUE "D".
+           88 WS-FLD-CURRENCY               VALUE "E".
+           88 WS-FLD-DONE                  VALUE "0".
+
+       01  WS-NEW-VALUE              PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 0500-SIGN-ON.
+            OPEN I-O VENDOR-FILE.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-MAINT-DONE TO TRUE
+            END-IF.
+            OPEN EXTEND VENDOR-HISTORY-FILE.
+            IF NOT WS-VENDOR-HIST-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-HISTORY-FILE, STATUS = "
+                    WS-VENDOR-HIST-STATUS
+            END-IF.
+            PERFORM 1600-OPEN-PAYMENT-CONTROL-FILE.
+            PERFORM 1000-MAINTAIN-LOOP UNTIL WS-MAINT-DONE.
+            CLOSE VENDOR-FILE.
+            CLOSE VENDOR-HISTORY-FILE.
+            CLOSE PAYMENT-CONTROL-FILE.
+            GOBACK.
+
+      * OPEN PAYMENT-CONTROL-FILE I-O, CREATING AN EMPTY ONE THE FIRST
+      * TIME A PAYMENT IS EVER POSTED.
+       1600-OPEN-PAYMENT-CONTROL-FILE.
+            OPEN I-O PAYMENT-CONTROL-FILE.
+            IF WS-PAYMENT-CTL-NOT-FOUND
+                OPEN OUTPUT PAYMENT-CONTROL-FILE
+                CLOSE PAYMENT-CONTROL-FILE
+                OPEN I-O PAYMENT-CONTROL-FILE
+            END-IF.
+
+      * CAPTURE WHO IS RUNNING MAINTENANCE SO IT CAN BE CARRIED INTO
+      * EVERY HISTORY RECORD WRITTEN THIS RUN.
+       0500-SIGN-ON.
+            PERFORM 0510-ACCEPT-OPERATOR-ID UNTIL WS-SIGNON-OK.
+
+       0510-ACCEPT-OPERATOR-ID.
+            DISPLAY "ENTER OPERATOR ID: ".
+            ACCEPT WS-OPERATOR-ID.
+            IF WS-OPERATOR-ID = SPACES
+                DISPLAY "OPERATOR ID IS REQUIRED"
+            ELSE
+                SET WS-SIGNON-OK TO TRUE
+            END-IF.
+
+       1000-MAINTAIN-LOOP.
+            DISPLAY "1-UPDATE  2-DEACTIVATE  3-POST PAYMENT  "
+                "9-EXIT".
+            DISPLAY "ENTER CHOICE: ".
+            ACCEPT WS-MENU-CHOICE.
+            IF WS-CHOICE-UPDATE
+                PERFORM 2000-UPDATE-VENDOR
+            ELSE IF WS-CHOICE-DEACTIVATE
+                PERFORM 4000-DEACTIVATE-VENDOR
+            ELSE IF WS-CHOICE-POST-PAYMENT
+                PERFORM 5000-POST-PAYMENT
+            ELSE IF WS-CHOICE-EXIT
+                SET WS-MAINT-DONE TO TRUE
+            ELSE
+                DISPLAY "INVALID CHOICE"
+            END-IF.
+
+       2000-UPDATE-VENDOR.
+            DISPLAY "ENTER VENDOR NUMBER: ".
+            ACCEPT VENDOR-NUMBER.
+            READ VENDOR-FILE
+                INVALID KEY
+                    DISPLAY "VENDOR NOT FOUND: " VENDOR-NUMBER
+            END-READ.
+            IF WS-VENDOR-FILE-OK
+                DISPLAY "VENDOR ON FILE: " VENDOR-RECORD
+                MOVE VENDOR-RECORD TO WS-BEFORE-VENDOR-RECORD
+                PERFORM 2100-CHANGE-FIELDS
+                REWRITE VENDOR-RECORD
+                IF NOT WS-VENDOR-FILE-OK
+                    DISPLAY "UNABLE TO REWRITE VENDOR, STATUS = "
+                        WS-VENDOR-FILE-STATUS
+                ELSE
+                    SET VH-ACTION-UPDATE TO TRUE
+                    PERFORM 6000-WRITE-HISTORY
+                END-IF
+            END-IF.
+
+       2100-CHANGE-FIELDS.
+            MOVE "N" TO WS-FIELD-CHOICE.
+            PERFORM 2200-CHANGE-ONE-FIELD UNTIL WS-FLD-DONE.
+
+       2200-CHANGE-ONE-FIELD.
+            DISPLAY "1-NAME 2-ADDR1 3-ADDR2 4-CITY 5-STATE "
+                "6-ZIP 7-CONTACT 8-PHONE 9-1099FLAG(Y/N)".
+            DISPLAY "A-EFT(Y/N) B-BANKROUTING C-BANKACCOUNT "
+                "D-ACCTTYPE(C/S) E-CURRENCY 0-DONE".
+            ACCEPT WS-FIELD-CHOICE.
+            IF NOT WS-FLD-DONE
+                DISPLAY "ENTER NEW VALUE: "
+                ACCEPT WS-NEW-VALUE
+                EVALUATE TRUE
+                    WHEN WS-FLD-NAME
+                        MOVE WS-NEW-VALUE TO VENDOR-NAME
+                    WHEN WS-FLD-ADDRESS-1
+                        MOVE WS-NEW-VALUE TO VENDOR-ADDRESS-1
+                    WHEN WS-FLD-ADDRESS-2
+                        MOVE WS-NEW-VALUE TO VENDOR-ADDRESS-2
+                    WHEN WS-FLD-CITY
+                        MOVE WS-NEW-VALUE TO VENDOR-CITY
+                    WHEN WS-FLD-STATE
+                        MOVE WS-NEW-VALUE TO VENDOR-STATE
+                    WHEN WS-FLD-ZIP
+                        MOVE WS-NEW-VALUE TO VENDOR-ZIP
+                    WHEN WS-FLD-CONTACT
+                        MOVE WS-NEW-VALUE TO VENDOR-CONTACT
+                    WHEN WS-FLD-PHONE
+                        MOVE WS-NEW-VALUE TO VENDOR-PHONE
+                    WHEN WS-FLD-1099-FLAG
+                        IF WS-NEW-VALUE(1:1) = "Y"
+                                OR WS-NEW-VALUE(1:1) = "N"
+                            MOVE WS-NEW-VALUE(1:1) TO VENDOR-1099-FLAG
+                        ELSE
+                            DISPLAY "1099 FLAG MUST BE Y OR N"
+                        END-IF
+                    WHEN WS-FLD-EFT-FLAG
+                        IF WS-NEW-VALUE(1:1) = "Y"
+                                OR WS-NEW-VALUE(1:1) = "N"
+                            MOVE WS-NEW-VALUE(1:1) TO VENDOR-EFT-FLAG
+                        ELSE
+                            DISPLAY "EFT FLAG MUST BE Y OR N"
+                        END-IF
+                    WHEN WS-FLD-BANK-ROUTING
+                        MOVE WS-NEW-VALUE(1:9) TO VENDOR-BANK-ROUTING
+                    WHEN WS-FLD-BANK-ACCOUNT
+                        MOVE WS-NEW-VALUE(1:17) TO VENDOR-BANK-ACCOUNT
+                    WHEN WS-FLD-BANK-ACCT-TYPE
+                        IF WS-NEW-VALUE(1:1) = "C"
+                                OR WS-NEW-VALUE(1:1) = "S"
+                            MOVE WS-NEW-VALUE(1:1)
+                                TO VENDOR-BANK-ACCT-TYPE
+                        ELSE
+                            DISPLAY "ACCOUNT TYPE MUST BE C OR S"
+                        END-IF
+                    WHEN WS-FLD-CURRENCY
+                        IF WS-NEW-VALUE(1:3) = "USD"
+                                OR WS-NEW-VALUE(1:3) = "CAD"
+                                OR WS-NEW-VALUE(1:3) = "GBP"
+                            MOVE WS-NEW-VALUE(1:3)
+                                TO VENDOR-CURRENCY-CODE
+                        ELSE
+                            DISPLAY "CURRENCY MUST BE USD, CAD, OR GBP"
+                        END-IF
+                    WHEN OTHER
+                        DISPLAY "INVALID FIELD CHOICE"
+                END-EVALUATE
+            END-IF.
+
+      * FLIP VENDOR-STATUS TO INACTIVE INSTEAD OF DELETING THE
+      * RECORD SO YEAR-END REPORTING AND INVOICE LOOKUPS STILL
+      * FIND THE VENDOR'S HISTORY.
+       4000-DEACTIVATE-VENDOR.
+            DISPLAY "ENTER VENDOR NUMBER TO DEACTIVATE: ".
+            ACCEPT VENDOR-NUMBER.
+            READ VENDOR-FILE
+                INVALID KEY
+                    DISPLAY "VENDOR NOT FOUND: " VENDOR-NUMBER
+            END-READ.
+            IF WS-VENDOR-FILE-OK
+                MOVE VENDOR-RECORD TO WS-BEFORE-VENDOR-RECORD
+                SET VENDOR-INACTIVE TO TRUE
+                ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+                MOVE WS-CURRENT-DATE TO VENDOR-STATUS-DATE
+                REWRITE VENDOR-RECORD
+                IF NOT WS-VENDOR-FILE-OK
+                    DISPLAY "UNABLE TO REWRITE VENDOR, STATUS = "
+                        WS-VENDOR-FILE-STATUS
+                ELSE
+                    DISPLAY "VENDOR " VENDOR-NUMBER " DEACTIVATED"
+                    SET VH-ACTION-DEACTIVATE TO TRUE
+                    PERFORM 6000-WRITE-HISTORY
+                END-IF
+            END-IF.
+
+      * ACCUMULATE A PAYMENT POSTED TO A VENDOR INTO VENDOR-YTD-PAID.
+       5000-POST-PAYMENT.
+            DISPLAY "ENTER VENDOR NUMBER: ".
+            ACCEPT VENDOR-NUMBER.
+            READ VENDOR-FILE
+                INVALID KEY
+                    DISPLAY "VENDOR NOT FOUND: " VENDOR-NUMBER
+            END-READ.
+            IF WS-VENDOR-FILE-OK
+                MOVE VENDOR-RECORD TO WS-BEFORE-VENDOR-RECORD
+                DISPLAY "ENTER PAYMENT AMOUNT: "
+                ACCEPT WS-PAYMENT-AMOUNT
+                IF WS-PAYMENT-AMOUNT NOT NUMERIC
+                    DISPLAY "PAYMENT AMOUNT MUST BE NUMERIC"
+                ELSE
+                    PERFORM 5100-GET-PAYMENT-MEMO
+                    MOVE "N" TO WS-PAYMENT-SIZE-SWITCH
+                    ADD WS-PAYMENT-AMOUNT TO VENDOR-YTD-PAID
+                        ON SIZE ERROR
+                            SET WS-PAYMENT-SIZE-ERROR TO TRUE
+                            DISPLAY "PAYMENT AMOUNT TOO LARGE, "
+                                "VENDOR-YTD-PAID NOT UPDATED"
+                    END-ADD
+                    IF NOT WS-PAYMENT-SIZE-ERROR
+                        REWRITE VENDOR-RECORD
+                        IF NOT WS-VENDOR-FILE-OK
+                            DISPLAY "UNABLE TO REWRITE VENDOR, "
+                                "STATUS = " WS-VENDOR-FILE-STATUS
+                        ELSE
+                            DISPLAY "VENDOR " VENDOR-NUMBER
+                                " YTD PAID IS NOW " VENDOR-YTD-PAID
+                            SET VH-ACTION-UPDATE TO TRUE
+                            PERFORM 6000-WRITE-HISTORY
+                            PERFORM 7000-UPDATE-PAYMENT-CONTROL
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+      * CAPTURE A FREE-FORM REMITTANCE MEMO FOR THIS PAYMENT FROM TWO
+      * OPERATOR-TYPED LINES, THE SAME WAY MOVE-CONT-2WAYS-TO-ADD
+      * BUILDS ITS DEMO MEMO.
+       5100-GET-PAYMENT-MEMO.
+            MOVE SPACES TO WS-MEMO-LINE-1 WS-MEMO-LINE-2
+                WS-PAYMENT-MEMO.
+            DISPLAY "ENTER REMITTANCE MEMO LINE 1 (OR BLANK): ".
+            ACCEPT WS-MEMO-LINE-1.
+            DISPLAY "ENTER REMITTANCE MEMO LINE 2 (OR BLANK): ".
+            ACCEPT WS-MEMO-LINE-2.
+            STRING WS-MEMO-LINE-1 DELIMITED BY "  "
+                   " "            DELIMITED BY SIZE
+                   WS-MEMO-LINE-2 DELIMITED BY "  "
+                INTO WS-PAYMENT-MEMO
+                ON OVERFLOW
+                    DISPLAY "REMITTANCE MEMO TRUNCATED TO FIT"
+            END-STRING.
+
+      * WRITE THE BEFORE/AFTER IMAGE CAPTURED BY THE CALLING
+      * PARAGRAPH TO THE VENDOR AUDIT TRAIL.
+       6000-WRITE-HISTORY.
+            MOVE VENDOR-NUMBER TO VH-VENDOR-NUMBER.
+            ACCEPT VH-CHANGE-DATE FROM DATE YYYYMMDD.
+            ACCEPT VH-CHANGE-TIME FROM TIME.
+            MOVE WS-OPERATOR-ID TO VH-OPERATOR-ID.
+            MOVE WS-BEFORE-VENDOR-RECORD TO VH-BEFORE-IMAGE.
+            MOVE VENDOR-RECORD TO VH-AFTER-IMAGE.
+            WRITE VENDOR-HISTORY-RECORD.
+            IF NOT WS-VENDOR-HIST-OK
+                DISPLAY "UNABLE TO WRITE HISTORY RECORD, STATUS = "
+                    WS-VENDOR-HIST-STATUS
+            END-IF.
+
+      * ACCUMULATE THE PAYMENT JUST POSTED INTO THE INDEPENDENT
+      * PAYMENT-CONTROL-FILE TOTAL FOR THIS VENDOR.
+       7000-UPDATE-PAYMENT-CONTROL.
+            MOVE VENDOR-NUMBER TO PC-VENDOR-NUMBER.
+            READ PAYMENT-CONTROL-FILE
+                INVALID KEY
+                    MOVE WS-PAYMENT-AMOUNT TO PC-PAYMENT-TOTAL
+                    MOVE WS-PAYMENT-MEMO TO PC-PAYMENT-MEMO
+                    WRITE PAYMENT-CONTROL-RECORD
+                NOT INVALID KEY
+                    ADD WS-PAYMENT-AMOUNT TO PC-PAYMENT-TOTAL
+                    MOVE WS-PAYMENT-MEMO TO PC-PAYMENT-MEMO
+                    REWRITE PAYMENT-CONTROL-RECORD
+            END-READ.
+            IF NOT WS-PAYMENT-CTL-OK AND NOT WS-PAYMENT-CTL-NOT-FOUND
+                DISPLAY "UNABLE TO UPDATE PAYMENT-CONTROL-FILE, "
+                    "STATUS = " WS-PAYMENT-CTL-STATUS
+            END-IF.
+       END PROGRAM VNDMNT01.
