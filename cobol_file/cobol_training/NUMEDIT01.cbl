@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Shared numeric-edit routine.  Given a raw numeric
+      *              value, returns it zero-suppressed for display
+      *              either as a plain count or as an amount with the
+      *              last two digits always shown, so report programs
+      *              don't each have to redeclare their own edited
+      *              fields.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original routine, pulled out of the
+      *                  zero-suppress demo in GROUP-VAR-STUFF.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMEDIT01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  NE-REQUEST-TYPE            PIC X(01).
+           88 NE-EDIT-COUNT               VALUE "C".
+           88 NE-EDIT-AMOUNT              VALUE "A".
+       01  NE-VALUE-IN                PIC 9(6)V99.
+       01  NE-COUNT-EDITED            PIC Z(6).
+       01  NE-AMOUNT-EDITED           PIC Z(6)9(2).
+
+       PROCEDURE DIVISION USING NE-REQUEST-TYPE NE-VALUE-IN
+               NE-COUNT-EDITED NE-AMOUNT-EDITED.
+       0000-MAINLINE.
+            IF NE-EDIT-COUNT
+                MOVE NE-VALUE-IN TO NE-COUNT-EDITED
+            ELSE IF NE-EDIT-AMOUNT
+                MOVE NE-VALUE-IN TO NE-AMOUNT-EDITED
+            END-IF.
+            GOBACK.
+       END PROGRAM NUMEDIT01.
