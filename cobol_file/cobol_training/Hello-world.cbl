@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for PRINT-FILE, a common
+      *              print/report output file any new report program
+      *              can COPY instead of declaring its own from
+      *              scratch.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  ASSIGN is now WS-PRINT-FILE-NAME instead of
+      *                  the literal "PRINT.PRT" - the vendor listing,
+      *                  phone directory and 1099 extract each need
+      *                  their own physical output file, so each
+      *                  copying program declares WS-PRINT-FILE-NAME
+      *                  and moves its own file name into it before
+      *                  OPEN.
+      ******************************************************************
+           SELECT PRINT-FILE ASSIGN TO WS-PRINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
