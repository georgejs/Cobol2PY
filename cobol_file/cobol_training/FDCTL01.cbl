@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for VENDOR-CONTROL-FILE - holds the
+      *              next available VENDOR-NUMBER so new vendors never
+      *              have to be keyed in by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       FD  VENDOR-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-CONTROL-RECORD.
+           05 VC-NEXT-VENDOR-NUMBER    PIC 9(05).
+           05 VC-LAST-VENDOR-ADDED     PIC 9(08).
+           05 FILLER                   PIC X(20).
