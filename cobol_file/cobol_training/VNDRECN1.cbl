@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Nightly reconciliation of vendor payment totals.
+      *              Compares VENDOR-YTD-PAID on each vendor master
+      *              record against the independently-kept total in
+      *              PAYMENT-CONTROL-FILE and flags any vendor where
+      *              the two don't agree.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original reconciliation run.
+      *   2026-08-09 DW  READ VENDOR-FILE NEXT RECORD now checks for
+      *                  a real I/O error instead of only testing for
+      *                  end of file.
+      *   2026-08-09 DW  READ PAYMENT-CONTROL-FILE now checks for a
+      *                  real I/O error too, instead of treating every
+      *                  INVALID KEY as "no payments ever posted" -
+      *                  this program exists to catch discrepancies,
+      *                  so it can't afford to manufacture a false one
+      *                  off a read failure.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDRECN1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLVND01.cbl".
+           COPY "SLPMT01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdvnd01.cbl".
+           COPY "FDPMT01.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDOR-FILE-STATUS      PIC X(02).
+           88 WS-VENDOR-FILE-OK           VALUE "00".
+           88 WS-VENDOR-FILE-EOF          VALUE "10".
+       01  WS-PAYMENT-CTL-STATUS      PIC X(02).
+           88 WS-PAYMENT-CTL-OK           VALUE "00".
+           88 WS-PAYMENT-CTL-NOT-FOUND    VALUE "23".
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-NO-MORE-VENDORS           VALUE "Y".
+       01  WS-VENDOR-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-OUT-OF-BALANCE-COUNT     PIC 9(05) VALUE ZERO.
+       01  WS-CONTROL-TOTAL            PIC S9(09)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-RECONCILE-VENDORS
+                UNTIL WS-NO-MORE-VENDORS.
+            PERFORM 9000-TERMINATE.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT VENDOR-FILE.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+            END-IF.
+            OPEN INPUT PAYMENT-CONTROL-FILE.
+            IF NOT WS-PAYMENT-CTL-OK AND NOT WS-PAYMENT-CTL-NOT-FOUND
+                DISPLAY "UNABLE TO OPEN PAYMENT-CONTROL-FILE, STATUS = "
+                    WS-PAYMENT-CTL-STATUS
+            END-IF.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+
+      * LOOK UP THE VENDOR'S INDEPENDENT PAYMENT TOTAL AND COMPARE IT
+      * TO VENDOR-YTD-PAID.  A VENDOR WITH NO PAYMENT-CONTROL-FILE
+      * RECORD HAS NEVER HAD A PAYMENT POSTED, SO ITS CONTROL TOTAL IS
+      * TAKEN AS ZERO.
+       2000-RECONCILE-VENDORS.
+            ADD 1 TO WS-VENDOR-COUNT.
+            MOVE VENDOR-NUMBER TO PC-VENDOR-NUMBER.
+            READ PAYMENT-CONTROL-FILE
+                INVALID KEY
+                    MOVE ZERO TO WS-CONTROL-TOTAL
+                NOT INVALID KEY
+                    MOVE PC-PAYMENT-TOTAL TO WS-CONTROL-TOTAL
+            END-READ.
+            IF NOT WS-PAYMENT-CTL-OK AND NOT WS-PAYMENT-CTL-NOT-FOUND
+                DISPLAY "PAYMENT-CONTROL-FILE READ ERROR, STATUS = "
+                    WS-PAYMENT-CTL-STATUS
+            END-IF.
+            IF VENDOR-YTD-PAID NOT = WS-CONTROL-TOTAL
+                ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+                DISPLAY "OUT OF BALANCE - VENDOR " VENDOR-NUMBER
+                    " MASTER YTD " VENDOR-YTD-PAID
+                    " CONTROL " WS-CONTROL-TOTAL
+            END-IF.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+
+       9000-TERMINATE.
+            DISPLAY "VENDORS RECONCILED: " WS-VENDOR-COUNT.
+            DISPLAY "VENDORS OUT OF BALANCE: " WS-OUT-OF-BALANCE-COUNT.
+            CLOSE VENDOR-FILE.
+            CLOSE PAYMENT-CONTROL-FILE.
+       END PROGRAM VNDRECN1.
