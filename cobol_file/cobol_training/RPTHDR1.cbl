@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Standard report heading layout - company name,
+      *              run date, run time and page number - so every
+      *              new print report starts from the same heading
+      *              instead of rolling its own.
+      * Tectonics: cobc
+      ******************************************************************
+       01  WS-RPT-HEADING-LINE-1.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 WS-RPT-COMPANY-NAME   PIC X(30) VALUE
+               "ACME SUPPLY COMPANY, INC.".
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE "PAGE ".
+           05 WS-RPT-PAGE-NUMBER    PIC ZZZ9.
+
+       01  WS-RPT-HEADING-LINE-2.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE "RUN DATE ".
+           05 WS-RPT-RUN-DATE       PIC 9(08).
+           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE "RUN TIME ".
+           05 WS-RPT-RUN-TIME       PIC 9(08).
+
+       01  WS-RPT-PAGE-COUNT        PIC 9(05) VALUE ZERO.
