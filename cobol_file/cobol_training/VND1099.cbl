@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Year-end 1099 extract - pulls every vendor
+      *              flagged VENDOR-1099-ELIGIBLE from VENDOR-FILE
+      *              with its year-to-date paid total for tax
+      *              reporting.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original 1099 extract.
+      *   2026-08-09 DW  READ VENDOR-FILE NEXT RECORD now checks for
+      *                  a real I/O error instead of only testing for
+      *                  end of file.
+      *   2026-08-09 DW  Switched VENDOR-1099-EXTRACT to the shared
+      *                  Hello-world.cbl PRINT-FILE SELECT instead of
+      *                  declaring its own - moves "VND1099.DAT" into
+      *                  WS-PRINT-FILE-NAME before OPEN.
+      *   2026-08-09 DW  Added a FILE STATUS check after the WRITE to
+      *                  PRINT-FILE, not just the OPEN, so a full disk
+      *                  during the extract doesn't go unnoticed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VND1099.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLVND01.cbl".
+           COPY "Hello-world.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdvnd01.cbl".
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-1099-EXTRACT-RECORD.
+           05 EX-VENDOR-NUMBER      PIC 9(05).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EX-VENDOR-NAME        PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EX-VENDOR-ADDRESS-1   PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EX-VENDOR-CITY        PIC X(20).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EX-VENDOR-STATE       PIC X(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EX-VENDOR-ZIP         PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EX-VENDOR-YTD-PAID    PIC Z(8)9.99-.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDOR-FILE-STATUS   PIC X(02).
+           88 WS-VENDOR-FILE-OK        VALUE "00".
+           88 WS-VENDOR-FILE-EOF       VALUE "10".
+       01  WS-PRINT-FILE-NAME      PIC X(20).
+       01  WS-PRINT-FILE-STATUS    PIC X(02).
+           88 WS-PRINT-FILE-OK         VALUE "00".
+       01  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+           88 WS-NO-MORE-VENDORS        VALUE "Y".
+       01  WS-VENDOR-COUNT          PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-EXTRACT-VENDORS
+                UNTIL WS-NO-MORE-VENDORS.
+            PERFORM 9000-TERMINATE.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT VENDOR-FILE.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+            END-IF.
+            MOVE "VND1099.DAT" TO WS-PRINT-FILE-NAME.
+            OPEN OUTPUT PRINT-FILE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-1099-EXTRACT, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+
+       2000-EXTRACT-VENDORS.
+            IF VENDOR-1099-ELIGIBLE
+                MOVE VENDOR-NUMBER      TO EX-VENDOR-NUMBER
+                MOVE VENDOR-NAME        TO EX-VENDOR-NAME
+                MOVE VENDOR-ADDRESS-1   TO EX-VENDOR-ADDRESS-1
+                MOVE VENDOR-CITY        TO EX-VENDOR-CITY
+                MOVE VENDOR-STATE       TO EX-VENDOR-STATE
+                MOVE VENDOR-ZIP         TO EX-VENDOR-ZIP
+                MOVE VENDOR-YTD-PAID    TO EX-VENDOR-YTD-PAID
+                WRITE VENDOR-1099-EXTRACT-RECORD
+                IF NOT WS-PRINT-FILE-OK
+                    DISPLAY "UNABLE TO WRITE VENDOR-1099-EXTRACT, "
+                        "STATUS = " WS-PRINT-FILE-STATUS
+                END-IF
+                ADD 1 TO WS-VENDOR-COUNT
+            END-IF.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+
+       9000-TERMINATE.
+            DISPLAY "1099-ELIGIBLE VENDORS EXTRACTED: " WS-VENDOR-COUNT.
+            CLOSE VENDOR-FILE.
+            CLOSE PRINT-FILE.
+       END PROGRAM VND1099.
