@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Single operator entry point tying vendor
+      *              maintenance and the phone directory together so
+      *              an operator doesn't have to know which standalone
+      *              program to launch for which job.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original menu - calls VNDMNT01 for vendor
+      *                  maintenance and OPEN-WRITE for the phone
+      *                  directory.
+      *   2026-08-09 DW  Added CANCEL after each CALL - GnuCOBOL only
+      *                  honors a called subprogram's WORKING-STORAGE
+      *                  VALUE clauses on first load, so without the
+      *                  CANCEL the second time an operator picked the
+      *                  same menu option, VNDMNT01/OPEN-WRITE would
+      *                  still have their done/sign-on switches set
+      *                  from the prior call and fall straight through
+      *                  with no sign-on prompt and no maintenance loop.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APMENU01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE             PIC X(01).
+           88 WS-CHOICE-VENDOR            VALUE "1".
+           88 WS-CHOICE-PHONE              VALUE "2".
+           88 WS-CHOICE-EXIT                VALUE "9".
+
+       01  WS-DONE-SWITCH             PIC X(01) VALUE "N".
+           88 WS-ALL-DONE                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-MAIN-LOOP UNTIL WS-ALL-DONE.
+            STOP RUN.
+
+       1000-MAIN-LOOP.
+            DISPLAY "1-VENDOR MAINTENANCE  2-PHONE DIRECTORY  9-EXIT".
+            DISPLAY "ENTER CHOICE: ".
+            ACCEPT WS-MENU-CHOICE.
+            IF WS-CHOICE-VENDOR
+                CALL "VNDMNT01"
+                CANCEL "VNDMNT01"
+            ELSE IF WS-CHOICE-PHONE
+                CALL "OPEN-WRITE"
+                CANCEL "OPEN-WRITE"
+            ELSE IF WS-CHOICE-EXIT
+                SET WS-ALL-DONE TO TRUE
+            ELSE
+                DISPLAY "INVALID CHOICE"
+            END-IF.
+       END PROGRAM APMENU01.
