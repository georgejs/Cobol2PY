@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for VENDOR-FILE.  Shared by
+      *              every program that opens the vendor master so the
+      *              file attributes only have to be maintained in one
+      *              place.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Reorganized VENDOR-FILE as indexed, keyed on
+      *                  VENDOR-NUMBER, so a single vendor can be
+      *                  retrieved directly instead of scanning the
+      *                  whole file.
+      ******************************************************************
+           SELECT VENDOR-FILE ASSIGN TO "VENDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENDOR-NUMBER
+               FILE STATUS IS WS-VENDOR-FILE-STATUS.
