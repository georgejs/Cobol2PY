@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for VENDOR-CHECKPOINT-FILE,
+      *              the one-record restart file VNDBLD02 uses to
+      *              resume after an abend instead of starting over.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-CHECKPOINT-FILE ASSIGN TO "VNDCHKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
