@@ -1,38 +1,69 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Demonstrates a multi-way run-mode switch picking
+      *              between add/update/report/deactivate functions.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Replaced the Y/N toggle between FUNCTION-ABC
+      *                  and FUNCTION-XYZ with a run-mode code so more
+      *                  functions can be added without another
+      *                  binary branch.
+      *   2026-08-09 DW  Run mode now comes in off the command line
+      *                  (the batch PARM) instead of an interactive
+      *                  ACCEPT, so this can run unattended overnight.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  VAR1 PIC S9(4)V9(2) VALUE 10.50.
        01  VAR2 PIC X(80).
-       01  YN PIC X.
+
+       01  WS-RUN-MODE                PIC X(01).
+           88 WS-MODE-ADD                 VALUE "A".
+           88 WS-MODE-UPDATE              VALUE "U".
+           88 WS-MODE-REPORT              VALUE "R".
+           88 WS-MODE-DEACTIVATE          VALUE "D".
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+       0000-MAINLINE.
             DISPLAY "RUNNING MAIN".
-            DISPLAY "INPUT Y/N TO RUN PROGRAM: "
-
-            ACCEPT YN
+            ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+            IF WS-RUN-MODE = SPACE
+                DISPLAY "NO RUN MODE PARM SUPPLIED, DEFAULTING TO ADD"
+                SET WS-MODE-ADD TO TRUE
+            END-IF.
+            EVALUATE TRUE
+                WHEN WS-MODE-ADD
+                    PERFORM 2000-FUNCTION-ADD
+                WHEN WS-MODE-UPDATE
+                    PERFORM 3000-FUNCTION-UPDATE
+                WHEN WS-MODE-REPORT
+                    PERFORM 4000-FUNCTION-REPORT
+                WHEN WS-MODE-DEACTIVATE
+                    PERFORM 5000-FUNCTION-DEACTIVATE
+                WHEN OTHER
+                    DISPLAY "INVALID RUN MODE: " WS-RUN-MODE
+            END-EVALUATE.
+            STOP RUN.
 
-            IF YN EQUAL "Y" THEN
-                PERFORM FUNCTION-ABC
-            ELSE
-                PERFORM FUNCTION-XYZ
+       2000-FUNCTION-ADD.
+            ADD 1 TO VAR1.
+            DISPLAY "THE VALUE IS " VAR1.
 
-            END-IF
-            STOP RUN.
+       3000-FUNCTION-UPDATE.
+            DISPLAY "CONTENT OF VAR 2: " VAR2.
 
-       FUNCTION-ABC.
-           ADD 1 TO VAR1.
-           DISPLAY "THE VALUE IS " VAR1.
+       4000-FUNCTION-REPORT.
+            DISPLAY "RUNNING IN REPORT MODE".
 
-       FUNCTION-XYZ.
-           DISPLAY "CONTENT OF VAR 2: " VAR2.
+       5000-FUNCTION-DEACTIVATE.
+            DISPLAY "RUNNING IN DEACTIVATE MODE".
 
        END PROGRAM YOUR-PROGRAM-NAME.
