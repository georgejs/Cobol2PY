@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for VENDOR-HISTORY-FILE, the
+      *              audit trail of before/after images written any
+      *              time a vendor record is added or changed.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-HISTORY-FILE ASSIGN TO "VNDHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-HIST-STATUS.
