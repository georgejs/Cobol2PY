@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for VENDOR-FILE-OLD - the original
+      *              vendor record as it existed before VENDOR-STATUS,
+      *              VENDOR-BANK-INFO, VENDOR-CURRENCY-CODE,
+      *              VENDOR-YTD-PAID and VENDOR-1099-FLAG were added
+      *              to fdvnd01.cbl.  Used only by VNDCNV01 to migrate
+      *              vendors already on file onto the expanded layout.
+      * Tectonics: cobc
+      ******************************************************************
+       FD  VENDOR-FILE-OLD
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-RECORD-OLD.
+           05 VO-VENDOR-NUMBER      PIC 9(05).
+           05 VO-VENDOR-NAME        PIC X(30).
+           05 VO-VENDOR-ADDRESS-1   PIC X(30).
+           05 VO-VENDOR-ADDRESS-2   PIC X(30).
+           05 VO-VENDOR-CITY        PIC X(20).
+           05 VO-VENDOR-STATE       PIC X(02).
+           05 VO-VENDOR-ZIP         PIC X(10).
+           05 VO-VENDOR-CONTACT     PIC X(30).
+           05 VO-VENDOR-PHONE       PIC X(15).
