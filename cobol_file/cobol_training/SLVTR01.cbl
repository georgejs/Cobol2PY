@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for VENDOR-TRANS-FILE, the
+      *              sequential input of new/changed vendor data fed
+      *              into VNDBLD02.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-TRANS-FILE ASSIGN TO "VNDTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-TRANS-STATUS.
