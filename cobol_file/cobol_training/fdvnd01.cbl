@@ -1,8 +1,23 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Vendor master record layout (VENDOR-FILE).
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Added VENDOR-STATUS and VENDOR-STATUS-DATE
+      *                  so inactive vendors can be flagged without
+      *                  deleting their history.
+      *   2026-08-09 DW  Added VENDOR-BANK-INFO group so EFT vendors
+      *                  can be paid by direct deposit.
+      *   2026-08-09 DW  Added VENDOR-CURRENCY-CODE for foreign
+      *                  vendors; defaults to USD.
+      *   2026-08-09 DW  Added VENDOR-YTD-PAID so the vendor master
+      *                  itself shows what has been paid this year.
+      *   2026-08-09 DW  Added VENDOR-1099-FLAG to mark 1099-eligible
+      *                  vendors for the year-end extract.
       ******************************************************************
        FD VENDOR-FILE
            LABEL RECORDS ARE STANDARD.
@@ -16,3 +31,23 @@
            05 VENDOR-ZIP           PIC X(10).
            05 VENDOR-CONTACT       PIC X(30).
            05 VENDOR-PHONE         PIC X(15).
+           05 VENDOR-STATUS        PIC X(01).
+               88 VENDOR-ACTIVE        VALUE "A".
+               88 VENDOR-INACTIVE      VALUE "I".
+           05 VENDOR-STATUS-DATE   PIC 9(08).
+           05 VENDOR-BANK-INFO.
+               10 VENDOR-EFT-FLAG       PIC X(01).
+                   88 VENDOR-PAY-BY-EFT     VALUE "Y".
+               10 VENDOR-BANK-ROUTING   PIC X(09).
+               10 VENDOR-BANK-ACCOUNT   PIC X(17).
+               10 VENDOR-BANK-ACCT-TYPE PIC X(01).
+                   88 VENDOR-ACCT-CHECKING  VALUE "C".
+                   88 VENDOR-ACCT-SAVINGS   VALUE "S".
+           05 VENDOR-CURRENCY-CODE PIC X(03).
+               88 VENDOR-CURR-USD      VALUE "USD".
+               88 VENDOR-CURR-CAD      VALUE "CAD".
+               88 VENDOR-CURR-GBP      VALUE "GBP".
+           05 VENDOR-YTD-PAID      PIC S9(09)V99 COMP-3.
+           05 VENDOR-1099-FLAG     PIC X(01).
+               88 VENDOR-1099-ELIGIBLE  VALUE "Y".
+               88 VENDOR-1099-NOT-ELIGIBLE VALUE "N".
