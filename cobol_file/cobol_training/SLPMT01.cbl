@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for PAYMENT-CONTROL-FILE, an
+      *              independently-kept payment total per vendor, used
+      *              to cross-check VENDOR-YTD-PAID on the vendor
+      *              master during nightly reconciliation.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT PAYMENT-CONTROL-FILE ASSIGN TO "PMTCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PC-VENDOR-NUMBER
+               FILE STATUS IS WS-PAYMENT-CTL-STATUS.
