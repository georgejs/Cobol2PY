@@ -1,25 +1,90 @@
       ******************************************************************
-      * Author:
+      * Author:      D. WHITFIELD - AP SYSTEMS
       * Date:
-      * Purpose:
+      * Purpose:     Builds a free-form vendor payment remittance memo
+      *              from operator-typed lines.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Replaced the fixed long-literal continuation
+      *                  demo with a real remittance memo field built
+      *                  from operator-typed lines.
+      *   2026-08-09 DW  VAR2 is now captured from the operator and
+      *                  validated all-numeric instead of only ever
+      *                  being set from a VALUE clause.
+      *   2026-08-09 DW  The memo STRING was DELIMITED BY SPACE on
+      *                  each line, which cut a line off at its first
+      *                  embedded space.  Each line is now DELIMITED
+      *                  BY the two-space sentinel instead, so a
+      *                  multi-word memo line survives intact and only
+      *                  real trailing blanks get trimmed.
+      *   2026-08-09 DW  Added ON OVERFLOW to the memo STRING - two
+      *                  full 100-byte lines with no double space
+      *                  anywhere need more room than VAR3's 200 bytes
+      *                  and were being truncated without any warning.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVE-CONT-2WAYS-TO-ADD.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 VAR1 PIC 99.
-       01 VAR2 PIC 9(18) VALUE 251685978341527864.
-       01 VAR3 PIC X(200).
-       01 VAR4 PIC X(120) VALUE "initially setting the value
+       01  VAR1 PIC 99.
+       01  VAR2 PIC 9(18).
+       01  VAR3 PIC X(200).
+       01  VAR4 PIC X(120) VALUE "initially setting the value
       -  "of VAR to something long with out being in PROCEDURE".
+
+       01  WS-MEMO-LINE-1             PIC X(100).
+       01  WS-MEMO-LINE-2             PIC X(100).
+
+       01  WS-ENTRY-REF-NUMBER        PIC X(18).
+       01  WS-REF-OK-SWITCH           PIC X(01) VALUE "N".
+           88 WS-REF-IS-OK                VALUE "Y".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Running Program"
+       0000-MAINLINE.
+            DISPLAY "Running Program".
             MOVE 2 TO VAR1.
-            MOVE "This is a very long string that will exce
-      -     "ed the length of one line make note that the
-      -     "- is in colum 7 indcating that is a cont" TO VAR3.
+            PERFORM 2000-GET-REMIT-MEMO.
+            PERFORM 3000-GET-REFERENCE-NUMBER.
             STOP RUN.
+
+      * BUILD A FREE-FORM REMITTANCE MEMO FROM TWO OPERATOR-TYPED
+      * LINES, THE WAY THE OLD DEMO WRAPPED A LONG LITERAL ACROSS
+      * MULTIPLE SOURCE LINES.
+       2000-GET-REMIT-MEMO.
+            MOVE SPACES TO WS-MEMO-LINE-1 WS-MEMO-LINE-2 VAR3.
+            DISPLAY "ENTER REMITTANCE MEMO LINE 1: ".
+            ACCEPT WS-MEMO-LINE-1.
+            DISPLAY "ENTER REMITTANCE MEMO LINE 2 (OR BLANK): ".
+            ACCEPT WS-MEMO-LINE-2.
+            STRING WS-MEMO-LINE-1 DELIMITED BY "  "
+                   " "            DELIMITED BY SIZE
+                   WS-MEMO-LINE-2 DELIMITED BY "  "
+                INTO VAR3
+                ON OVERFLOW
+                    DISPLAY "REMITTANCE MEMO TRUNCATED TO FIT VAR3"
+            END-STRING.
+            DISPLAY VAR3.
+
+      * CAPTURE A WIRE-TRANSFER REFERENCE NUMBER AND REJECT IT UNLESS
+      * IT'S ALL DIGITS BEFORE MOVING IT INTO THE NUMERIC FIELD.
+       3000-GET-REFERENCE-NUMBER.
+            PERFORM 3100-ACCEPT-REFERENCE-NUMBER
+                UNTIL WS-REF-IS-OK.
+            MOVE WS-ENTRY-REF-NUMBER TO VAR2.
+            DISPLAY "REFERENCE NUMBER IS: " VAR2.
+
+       3100-ACCEPT-REFERENCE-NUMBER.
+            DISPLAY "ENTER REFERENCE NUMBER (18 DIGITS): ".
+            ACCEPT WS-ENTRY-REF-NUMBER.
+            IF WS-ENTRY-REF-NUMBER NOT NUMERIC
+                DISPLAY "REFERENCE NUMBER MUST BE ALL DIGITS"
+                MOVE "N" TO WS-REF-OK-SWITCH
+            ELSE
+                MOVE "Y" TO WS-REF-OK-SWITCH
+            END-IF.
        END PROGRAM MOVE-CONT-2WAYS-TO-ADD.
