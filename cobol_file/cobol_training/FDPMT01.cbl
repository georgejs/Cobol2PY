@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for PAYMENT-CONTROL-FILE.  Holds one
+      *              record per vendor with the running total of
+      *              payments posted, kept independently of the vendor
+      *              master's own VENDOR-YTD-PAID so the two can be
+      *              compared during nightly reconciliation.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Added PC-PAYMENT-MEMO so the free-form
+      *                  remittance memo captured when a payment posts
+      *                  has somewhere real to live, instead of only
+      *                  existing in the standalone continuation demo.
+      ******************************************************************
+       FD  PAYMENT-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYMENT-CONTROL-RECORD.
+           05 PC-VENDOR-NUMBER         PIC 9(05).
+           05 PC-PAYMENT-TOTAL         PIC S9(09)V99 COMP-3.
+           05 PC-PAYMENT-MEMO          PIC X(200).
