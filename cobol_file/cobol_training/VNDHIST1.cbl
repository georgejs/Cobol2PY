@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for VENDOR-HISTORY-FILE - one
+      *              before/after image every time a vendor record is
+      *              added or changed, so a prior address or bank
+      *              account can always be traced.
+      * Tectonics: cobc
+      ******************************************************************
+       FD  VENDOR-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-HISTORY-RECORD.
+           05 VH-VENDOR-NUMBER     PIC 9(05).
+           05 VH-ACTION-CODE       PIC X(01).
+               88 VH-ACTION-ADD         VALUE "A".
+               88 VH-ACTION-UPDATE      VALUE "U".
+               88 VH-ACTION-DEACTIVATE  VALUE "D".
+           05 VH-CHANGE-DATE       PIC 9(08).
+           05 VH-CHANGE-TIME       PIC 9(08).
+           05 VH-OPERATOR-ID       PIC X(08).
+           05 VH-BEFORE-IMAGE      PIC X(219).
+           05 VH-AFTER-IMAGE       PIC X(219).
