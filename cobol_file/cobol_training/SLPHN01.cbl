@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for PHONE-FILE, shared by
+      *              every program that maintains or reports on the
+      *              company phone directory.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Reorganized PHONE-FILE as indexed, keyed on
+      *                  PHONE-LAST-NAME, so a lookup or update
+      *                  doesn't require scanning the whole directory.
+      *   2026-08-09 DW  RECORD KEY is now PHONE-NAME-KEY (last name
+      *                  plus first name) so two people with the same
+      *                  last name can both be on file.  Added
+      *                  PHONE-LAST-NAME back as an ALTERNATE RECORD
+      *                  KEY WITH DUPLICATES so look-up, update and
+      *                  delete can still go straight to a last name.
+      ******************************************************************
+           SELECT PHONE-FILE ASSIGN TO "PHONE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PHONE-NAME-KEY
+               ALTERNATE RECORD KEY IS PHONE-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-PHONE-FILE-STATUS.
