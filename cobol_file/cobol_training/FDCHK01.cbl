@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for VENDOR-CHECKPOINT-FILE - holds
+      *              how many VENDOR-TRANS-FILE records have already
+      *              been committed to VENDOR-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       FD  VENDOR-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-CHECKPOINT-RECORD.
+           05 CK-RECORDS-PROCESSED     PIC 9(07).
+           05 FILLER                   PIC X(20).
