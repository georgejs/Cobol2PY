@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Phone directory listing - reads PHONE-FILE and
+      *              prints a listing sorted by PHONE-LAST-NAME so a
+      *              current printed directory can be handed out
+      *              instead of pointing people at phone.dat.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original listing report.
+      *   2026-08-09 DW  Switched to the shared SLPHN01.cbl/FDPHN01.cbl
+      *                  copybooks and added department/extension
+      *                  columns to the printed listing.
+      *   2026-08-09 DW  PHONE-FILE is now indexed - loads the sort
+      *                  work file with a NEXT RECORD scan instead of
+      *                  a plain sequential READ.
+      *   2026-08-09 DW  Now prints the standard company/run-date/
+      *                  page-number heading (see RPTHDR1.cbl) ahead
+      *                  of the column heading line.
+      *   2026-08-09 DW  READ PHONE-FILE NEXT RECORD now checks for a
+      *                  real I/O error instead of only testing for
+      *                  end of file.
+      *   2026-08-09 DW  Switched PHONE-LIST to the shared
+      *                  Hello-world.cbl PRINT-FILE SELECT instead of
+      *                  declaring its own - moves "PHNLIST.PRT" into
+      *                  WS-PRINT-FILE-NAME before OPEN.
+      *   2026-08-09 DW  Added a FILE STATUS check after every WRITE
+      *                  to PRINT-FILE, not just the OPEN, so a full
+      *                  disk during the run doesn't go unnoticed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLPHN01.cbl".
+           SELECT SORT-WORK-FILE ASSIGN TO "PRSORT.TMP".
+           COPY "Hello-world.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPHN01.cbl".
+
+       SD  SORT-WORK-FILE.
+       01  SW-RECORD.
+           05 SW-LAST-NAME          PIC X(20).
+           05 SW-FIRST-NAME         PIC X(20).
+           05 SW-NUMBER             PIC 9(10).
+           05 SW-DEPT-CODE          PIC X(04).
+           05 SW-EXTENSION          PIC 9(05).
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PHONE-LIST-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PHONE-FILE-STATUS     PIC X(02).
+           88 WS-PHONE-FILE-OK          VALUE "00".
+           88 WS-PHONE-FILE-EOF         VALUE "10".
+       01  WS-PRINT-FILE-NAME       PIC X(20).
+       01  WS-PRINT-FILE-STATUS     PIC X(02).
+           88 WS-PRINT-FILE-OK          VALUE "00".
+       01  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+           88 WS-NO-MORE-ENTRIES         VALUE "Y".
+
+           COPY "RPTHDR1.cbl".
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-LAST-NAME         PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-D-FIRST-NAME        PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-D-NUMBER            PIC 9(10).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-D-DEPT-CODE         PIC X(04).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-D-EXTENSION         PIC Z(4)9.
+
+       01  WS-HEADING-LINE.
+           05 FILLER                 PIC X(20) VALUE "LAST NAME".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(20) VALUE "FIRST NAME".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "NUMBER".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE "DEPT".
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "EXT".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-LAST-NAME
+                INPUT PROCEDURE IS 2000-LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS 3000-PRINT-REPORT.
+            STOP RUN.
+
+       2000-LOAD-SORT-FILE.
+            OPEN INPUT PHONE-FILE.
+            IF NOT WS-PHONE-FILE-OK
+                DISPLAY "UNABLE TO OPEN PHONE-FILE, STATUS = "
+                    WS-PHONE-FILE-STATUS
+            END-IF.
+            READ PHONE-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-ENTRIES TO TRUE
+            END-READ.
+            IF NOT WS-PHONE-FILE-OK AND NOT WS-PHONE-FILE-EOF
+                DISPLAY "PHONE-FILE READ ERROR, STATUS = "
+                    WS-PHONE-FILE-STATUS
+                SET WS-NO-MORE-ENTRIES TO TRUE
+            END-IF.
+            PERFORM UNTIL WS-NO-MORE-ENTRIES
+                MOVE PHONE-LAST-NAME  TO SW-LAST-NAME
+                MOVE PHONE-FIRST-NAME TO SW-FIRST-NAME
+                MOVE PHONE-NUMBER     TO SW-NUMBER
+                MOVE PHONE-DEPT-CODE  TO SW-DEPT-CODE
+                MOVE PHONE-EXTENSION  TO SW-EXTENSION
+                RELEASE SW-RECORD
+                READ PHONE-FILE NEXT RECORD
+                    AT END SET WS-NO-MORE-ENTRIES TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE PHONE-FILE.
+
+       3000-PRINT-REPORT.
+            MOVE "PHNLIST.PRT" TO WS-PRINT-FILE-NAME.
+            OPEN OUTPUT PRINT-FILE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO OPEN PHONE-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            PERFORM 3900-PRINT-STANDARD-HEADING.
+            MOVE WS-HEADING-LINE TO PHONE-LIST-LINE.
+            WRITE PHONE-LIST-LINE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO WRITE PHONE-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            MOVE "N" TO WS-EOF-SWITCH.
+            RETURN SORT-WORK-FILE
+                AT END SET WS-NO-MORE-ENTRIES TO TRUE
+            END-RETURN.
+            PERFORM UNTIL WS-NO-MORE-ENTRIES
+                MOVE SW-LAST-NAME   TO WS-D-LAST-NAME
+                MOVE SW-FIRST-NAME  TO WS-D-FIRST-NAME
+                MOVE SW-NUMBER      TO WS-D-NUMBER
+                MOVE SW-DEPT-CODE   TO WS-D-DEPT-CODE
+                MOVE SW-EXTENSION   TO WS-D-EXTENSION
+                MOVE WS-DETAIL-LINE TO PHONE-LIST-LINE
+                WRITE PHONE-LIST-LINE
+                IF NOT WS-PRINT-FILE-OK
+                    DISPLAY "UNABLE TO WRITE PHONE-LIST, STATUS = "
+                        WS-PRINT-FILE-STATUS
+                END-IF
+                RETURN SORT-WORK-FILE
+                    AT END SET WS-NO-MORE-ENTRIES TO TRUE
+                END-RETURN
+            END-PERFORM.
+            CLOSE PRINT-FILE.
+
+      * PRINT THE STANDARD COMPANY/RUN-DATE/RUN-TIME/PAGE-NUMBER
+      * HEADING (SEE RPTHDR1.cbl) AHEAD OF THE COLUMN HEADING LINE.
+       3900-PRINT-STANDARD-HEADING.
+            ADD 1 TO WS-RPT-PAGE-COUNT.
+            MOVE WS-RPT-PAGE-COUNT TO WS-RPT-PAGE-NUMBER.
+            ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RPT-RUN-TIME FROM TIME.
+            MOVE WS-RPT-HEADING-LINE-1 TO PHONE-LIST-LINE.
+            WRITE PHONE-LIST-LINE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO WRITE PHONE-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+            MOVE WS-RPT-HEADING-LINE-2 TO PHONE-LIST-LINE.
+            WRITE PHONE-LIST-LINE.
+            IF NOT WS-PRINT-FILE-OK
+                DISPLAY "UNABLE TO WRITE PHONE-LIST, STATUS = "
+                    WS-PRINT-FILE-STATUS
+            END-IF.
+       END PROGRAM PHNRPT01.
