@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for PHONE-TRANS-FILE, the
+      *              sequential input of new phone directory entries
+      *              fed into OPEN-WRITE's unattended batch mode.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT PHONE-TRANS-FILE ASSIGN TO "PHONTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PHONE-TRANS-STATUS.
