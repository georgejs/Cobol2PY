@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Record layout for VENDOR-TRANS-FILE - one new
+      *              vendor per record, as keyed by setup staff.  No
+      *              VENDOR-NUMBER is carried here; VNDBLD02 assigns
+      *              it from VENDOR-CONTROL-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       FD  VENDOR-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-TRANS-RECORD.
+           05 VT-VENDOR-NAME          PIC X(30).
+           05 VT-VENDOR-ADDRESS-1     PIC X(30).
+           05 VT-VENDOR-ADDRESS-2     PIC X(30).
+           05 VT-VENDOR-CITY          PIC X(20).
+           05 VT-VENDOR-STATE         PIC X(02).
+           05 VT-VENDOR-ZIP           PIC X(10).
+           05 VT-VENDOR-CONTACT       PIC X(30).
+           05 VT-VENDOR-PHONE         PIC X(15).
+           05 VT-VENDOR-CURRENCY      PIC X(03).
