@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     Shared batch control-total accumulator.  Keeps a
+      *              running record count and dollar total across
+      *              repeated calls so a batch program doesn't have to
+      *              keep its own running totals by hand.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original routine, pulled out of the two-number
+      *                  adder demo in Using-var.cbl.
+      *   2026-08-09 DW  Widened the running totals to PIC S9(11)V99
+      *                  and added an ON SIZE ERROR check on the
+      *                  accumulation - daily volumes were getting
+      *                  close to the old PIC S9(7)V99 limit, and a
+      *                  control total has to report an overflow, not
+      *                  truncate it silently.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLTOT01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-RECORD-COUNT        PIC 9(9)        VALUE ZERO.
+       01  WS-RUN-DOLLAR-TOTAL        PIC S9(11)V99   VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  CT-FUNCTION                PIC X(01).
+           88 CT-ADD-RECORD               VALUE "A".
+           88 CT-GET-TOTALS               VALUE "G".
+           88 CT-RESET-TOTALS             VALUE "R".
+       01  CT-AMOUNT-IN               PIC S9(11)V99.
+       01  CT-RECORD-COUNT-OUT        PIC 9(9).
+       01  CT-DOLLAR-TOTAL-OUT        PIC S9(11)V99.
+       01  CT-SIZE-ERROR-SWITCH       PIC X(01).
+           88 CT-SIZE-ERROR               VALUE "Y".
+
+       PROCEDURE DIVISION USING CT-FUNCTION CT-AMOUNT-IN
+               CT-RECORD-COUNT-OUT CT-DOLLAR-TOTAL-OUT
+               CT-SIZE-ERROR-SWITCH.
+       0000-MAINLINE.
+            MOVE "N" TO CT-SIZE-ERROR-SWITCH.
+            EVALUATE TRUE
+                WHEN CT-ADD-RECORD
+                    ADD 1 TO WS-RUN-RECORD-COUNT
+                    ADD CT-AMOUNT-IN TO WS-RUN-DOLLAR-TOTAL
+                        ON SIZE ERROR
+                            SET CT-SIZE-ERROR TO TRUE
+                    END-ADD
+                WHEN CT-RESET-TOTALS
+                    MOVE ZERO TO WS-RUN-RECORD-COUNT
+                    MOVE ZERO TO WS-RUN-DOLLAR-TOTAL
+                WHEN CT-GET-TOTALS
+                    CONTINUE
+            END-EVALUATE.
+            MOVE WS-RUN-RECORD-COUNT TO CT-RECORD-COUNT-OUT.
+            MOVE WS-RUN-DOLLAR-TOTAL TO CT-DOLLAR-TOTAL-OUT.
+            GOBACK.
+       END PROGRAM CTLTOT01.
