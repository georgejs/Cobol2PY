@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     FILE-CONTROL SELECT for VENDOR-CONTROL-FILE, the
+      *              one-record control file that hands out the next
+      *              VENDOR-NUMBER.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-CONTROL-FILE ASSIGN TO "VNDCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-CTL-STATUS.
