@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:      D. WHITFIELD - AP SYSTEMS
+      * Date:
+      * Purpose:     CSV extract of VENDOR-FILE for AP's spreadsheet
+      *              reconciliation, since the only other way to get
+      *              vendor data out today is another COBOL program
+      *              reading fdvnd01.cbl's layout directly.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY  DESCRIPTION
+      *   ---------- --- -------------------------------------------
+      *   2026-08-09 DW  Original CSV extract.
+      *   2026-08-09 DW  READ VENDOR-FILE NEXT RECORD now checks for
+      *                  a real I/O error instead of only testing for
+      *                  end of file.
+      *   2026-08-09 DW  VENDOR-CSV-LINE is now cleared before each
+      *                  STRING - a shorter row was leaving trailing
+      *                  characters from the previous row in place.
+      *   2026-08-09 DW  Added a FILE STATUS check after every WRITE
+      *                  to VENDOR-CSV-EXTRACT, not just the OPEN, so
+      *                  a full disk during the extract doesn't go
+      *                  unnoticed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDEXT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SLVND01.cbl".
+           SELECT VENDOR-CSV-EXTRACT ASSIGN TO "VNDEXT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdvnd01.cbl".
+
+       FD  VENDOR-CSV-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-CSV-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDOR-FILE-STATUS      PIC X(02).
+           88 WS-VENDOR-FILE-OK           VALUE "00".
+           88 WS-VENDOR-FILE-EOF          VALUE "10".
+       01  WS-EXTRACT-STATUS          PIC X(02).
+           88 WS-EXTRACT-OK               VALUE "00".
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-NO-MORE-VENDORS           VALUE "Y".
+       01  WS-VENDOR-COUNT             PIC 9(05) VALUE ZERO.
+
+       01  WS-CSV-YTD-PAID             PIC 9(9).99-.
+
+       01  WS-CSV-HEADING.
+           05 FILLER PIC X(40) VALUE
+               "VENDOR-NUMBER,VENDOR-NAME,VENDOR-ADDR,".
+           05 FILLER PIC X(40) VALUE
+               "VENDOR-CITY,VENDOR-STATE,VENDOR-ZIP,".
+           05 FILLER PIC X(40) VALUE
+               "VENDOR-STATUS,VENDOR-YTD-PAID".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-EXTRACT-VENDORS
+                UNTIL WS-NO-MORE-VENDORS.
+            PERFORM 9000-TERMINATE.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT VENDOR-FILE.
+            IF NOT WS-VENDOR-FILE-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-FILE, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+            END-IF.
+            OPEN OUTPUT VENDOR-CSV-EXTRACT.
+            IF NOT WS-EXTRACT-OK
+                DISPLAY "UNABLE TO OPEN VENDOR-CSV-EXTRACT, STATUS = "
+                    WS-EXTRACT-STATUS
+            END-IF.
+            WRITE VENDOR-CSV-LINE FROM WS-CSV-HEADING.
+            IF NOT WS-EXTRACT-OK
+                DISPLAY "UNABLE TO WRITE VENDOR-CSV-EXTRACT, STATUS = "
+                    WS-EXTRACT-STATUS
+            END-IF.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+
+       2000-EXTRACT-VENDORS.
+            MOVE VENDOR-YTD-PAID TO WS-CSV-YTD-PAID.
+            MOVE SPACES TO VENDOR-CSV-LINE.
+            STRING
+                VENDOR-NUMBER     DELIMITED BY SIZE
+                ","               DELIMITED BY SIZE
+                VENDOR-NAME       DELIMITED BY "  "
+                ","               DELIMITED BY SIZE
+                VENDOR-ADDRESS-1  DELIMITED BY "  "
+                ","               DELIMITED BY SIZE
+                VENDOR-CITY       DELIMITED BY "  "
+                ","               DELIMITED BY SIZE
+                VENDOR-STATE      DELIMITED BY SIZE
+                ","               DELIMITED BY SIZE
+                VENDOR-ZIP        DELIMITED BY "  "
+                ","               DELIMITED BY SIZE
+                VENDOR-STATUS     DELIMITED BY SIZE
+                ","               DELIMITED BY SIZE
+                WS-CSV-YTD-PAID   DELIMITED BY SIZE
+                INTO VENDOR-CSV-LINE.
+            WRITE VENDOR-CSV-LINE.
+            IF NOT WS-EXTRACT-OK
+                DISPLAY "UNABLE TO WRITE VENDOR-CSV-EXTRACT, STATUS = "
+                    WS-EXTRACT-STATUS
+            END-IF.
+            ADD 1 TO WS-VENDOR-COUNT.
+            READ VENDOR-FILE NEXT RECORD
+                AT END SET WS-NO-MORE-VENDORS TO TRUE
+            END-READ.
+            IF NOT WS-VENDOR-FILE-OK AND NOT WS-VENDOR-FILE-EOF
+                DISPLAY "VENDOR-FILE READ ERROR, STATUS = "
+                    WS-VENDOR-FILE-STATUS
+                SET WS-NO-MORE-VENDORS TO TRUE
+            END-IF.
+
+       9000-TERMINATE.
+            DISPLAY "VENDOR RECORDS EXTRACTED TO CSV: " WS-VENDOR-COUNT.
+            CLOSE VENDOR-FILE.
+            CLOSE VENDOR-CSV-EXTRACT.
+       END PROGRAM VNDEXT01.
